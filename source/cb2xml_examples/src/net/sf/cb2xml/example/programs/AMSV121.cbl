@@ -0,0 +1,112 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   PROGRAM-ID  :  AMSV121                                      *
+000040*   DESCRIPTION :  VENDOR-CHANGE-HISTORY WRITER FOR CICS.  A     *
+000050*                  CALLED SERVICE SUBPROGRAM WITH THE SAME       *
+000060*                  BEFORE/AFTER-IMAGE PURPOSE AS THE BATCH       *
+000070*                  WRITER, AMSV120, BUT CICS-SAFE: IT TAKES NO    *
+000080*                  SELECT/FD OF ITS OWN AND DOES NO NATIVE       *
+000090*                  OPEN/CLOSE/WRITE, SINCE A CICS TRANSACTION     *
+000100*                  PROGRAM CANNOT RELY ON A DATASET BOUND BY AN   *
+000110*                  ASSIGN CLAUSE - CICS OWNS ALL FILE ACCESS      *
+000120*                  ITSELF.  EACH CHANGE IS WRITTEN AS ONE         *
+000130*                  RECORD TO THE AMVH EXTRAPARTITION TD QUEUE,    *
+000140*                  WHICH IS MAPPED BY THE DCT ONTO THE SAME       *
+000150*                  PHYSICAL AMSVHIST DATASET THE BATCH WRITER     *
+000160*                  APPENDS TO, SO THE TWO SIDES SHARE ONE AUDIT   *
+000170*                  TRAIL.  A TD QUEUE NEEDS NO OPEN OR CLOSE      *
+000180*                  HELD ACROSS CALLS, SO UNLIKE AMSV120 THIS IS   *
+000190*                  A SINGLE CALL PER CHANGE.                     *
+000200*                                                               *
+000210*   CALLING CONVENTION -                                        *
+000220*       CALL 'AMSV121' USING LK-AMSV121-PARMS.                  *
+000230*       LK-CHANGE-TYPE, LK-CHANGED-BY, LK-BEFORE-VENDOR AND       *
+000240*       LK-AFTER-VENDOR MUST BE SET BY THE CALLER.                *
+000250*       LK-RETURN-CODE COMES BACK ZERO UNLESS THE WRITEQ TD       *
+000260*       FAILED.                                                  *
+000270*                                                               *
+000280*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000290*   INSTALLATION:  AMS DISTRIBUTION SYSTEMS                     *
+000300*   DATE-WRITTEN:  08/09/2026                                   *
+000310*---------------------------------------------------------------*
+000320*   MODIFICATION HISTORY                                        *
+000330*---------------------------------------------------------------*
+000340*   DATE       INIT  DESCRIPTION                                *
+000350*   ---------- ----  ---------------------------------------    *
+000360*   08/09/2026 DK    ORIGINAL PROGRAM - CICS-SAFE COMPANION TO   *
+000370*                    AMSV120 FOR AMSV180 TO CALL, SINCE AMSV120  *
+000380*                    ITSELF CANNOT RUN UNDER CICS.               *
+000390*****************************************************************
+000400 IDENTIFICATION DIVISION.
+000410 PROGRAM-ID.     AMSV121.
+000420 AUTHOR.         D. KOWALCZYK.
+000430 INSTALLATION.   AMS DISTRIBUTION SYSTEMS.
+000440 DATE-WRITTEN.   08/09/2026.
+000450 DATE-COMPILED.  08/09/2026.
+000460 ENVIRONMENT DIVISION.
+000470 CONFIGURATION SECTION.
+000480 SOURCE-COMPUTER. IBM-370.
+000490 OBJECT-COMPUTER. IBM-370.
+000500 DATA DIVISION.
+000510 WORKING-STORAGE SECTION.
+000520*****************************************************************
+000530*   NO FILE-CONTROL AND NO FILE SECTION - THE TD QUEUE IS        *
+000540*   ACCESSED ENTIRELY THROUGH EXEC CICS, NOT A SELECT/FD.        *
+000550*****************************************************************
+000560 COPY AMSVHIST.
+000570 01  WS-RESP                     PIC S9(08) COMP.
+000580 01  WS-ABSTIME                  PIC S9(15) COMP.
+000590 01  WS-CURRENT-DATE              PIC 9(08).
+000600 01  WS-CURRENT-TIME-HHMMSS       PIC 9(06).
+000610 LINKAGE SECTION.
+000620 01  LK-AMSV121-PARMS.
+000630     05  LK-CHANGE-TYPE          PIC X(01).
+000640     05  LK-CHANGED-BY           PIC X(08).
+000650     05  LK-BEFORE-VENDOR        PIC X(177).
+000660     05  LK-AFTER-VENDOR         PIC X(177).
+000670     05  LK-RETURN-CODE          PIC 9(02).
+000680 PROCEDURE DIVISION USING LK-AMSV121-PARMS.
+000690*****************************************************************
+000700*    0000-MAINLINE                                              *
+000710*****************************************************************
+000720 0000-MAINLINE.
+000730     MOVE ZERO TO LK-RETURN-CODE.
+000740     PERFORM 2000-WRITE-HISTORY-RECORD THRU 2000-EXIT.
+000750     GOBACK.
+000760*****************************************************************
+000770*    2000-WRITE-HISTORY-RECORD                                  *
+000780*****************************************************************
+000790 2000-WRITE-HISTORY-RECORD.
+000800     EXEC CICS ASKTIME
+000810         ABSTIME(WS-ABSTIME)
+000820     END-EXEC.
+000830     EXEC CICS FORMATTIME
+000840         ABSTIME(WS-ABSTIME)
+000850         YYYYMMDD(WS-CURRENT-DATE)
+000860         TIME(WS-CURRENT-TIME-HHMMSS)
+000870     END-EXEC.
+000880     IF LK-CHANGE-TYPE = 'D'
+000890         MOVE LK-BEFORE-VENDOR(1:3) TO VCH-BRAND
+000900         MOVE LK-BEFORE-VENDOR(4:4) TO VCH-LOCATION-NUMBER
+000910     ELSE
+000920         MOVE LK-AFTER-VENDOR(1:3)  TO VCH-BRAND
+000930         MOVE LK-AFTER-VENDOR(4:4)  TO VCH-LOCATION-NUMBER
+000940     END-IF.
+000950     MOVE WS-CURRENT-DATE        TO VCH-CHANGE-DATE.
+000960     MOVE ZERO                  TO VCH-CHANGE-TIME.
+000970     MOVE WS-CURRENT-TIME-HHMMSS TO VCH-CHANGE-TIME(1:6).
+000980     MOVE LK-CHANGE-TYPE         TO VCH-CHANGE-TYPE.
+000990     MOVE LK-CHANGED-BY          TO VCH-CHANGED-BY.
+001000     MOVE LK-BEFORE-VENDOR       TO VCH-BEFORE-IMAGE.
+001010     MOVE LK-AFTER-VENDOR        TO VCH-AFTER-IMAGE.
+001020     EXEC CICS WRITEQ TD
+001030         QUEUE('AMVH')
+001040         FROM(VENDOR-CHANGE-HISTORY)
+001050         LENGTH(LENGTH OF VENDOR-CHANGE-HISTORY)
+001060         RESP(WS-RESP)
+001070     END-EXEC.
+001080     IF WS-RESP NOT = DFHRESP(NORMAL)
+001090         MOVE 8 TO LK-RETURN-CODE
+001100     END-IF.
+001110 2000-EXIT.
+001120     EXIT.
