@@ -0,0 +1,625 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   PROGRAM-ID  :  AMSV125                                      *
+000040*   DESCRIPTION :  VENDOR MASTER MAINTENANCE.  APPLIES ADD,      *
+000050*                  CHANGE AND DELETE TRANSACTIONS TO THE         *
+000060*                  AMS-VENDOR-MASTER FILE.  EVERY TRANSACTION IS *
+000070*                  EDITED (STATE/POSTCODE AGREEMENT, CONTACT     *
+000080*                  PHONE FORMAT) BEFORE IT IS APPLIED; ANYTHING  *
+000090*                  THAT FAILS EDIT IS WRITTEN TO THE SUSPENSE    *
+000100*                  REPORT AND LEFT UNAPPLIED.  EVERY TRANSACTION *
+000110*                  THAT IS APPLIED CAUSES A BEFORE/AFTER IMAGE   *
+000120*                  TO BE LOGGED TO VENDOR-CHANGE-HISTORY VIA     *
+000130*                  AMSV120 SO CORRECTIONS AND RECLASSIFICATIONS  *
+000140*                  CAN BE TRACED DURING AN AUDIT.                *
+000150*                                                               *
+000160*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000170*   INSTALLATION:  AMS DISTRIBUTION SYSTEMS                     *
+000180*   DATE-WRITTEN:  08/09/2026                                   *
+000190*---------------------------------------------------------------*
+000200*   MODIFICATION HISTORY                                        *
+000210*---------------------------------------------------------------*
+000220*   DATE       INIT  DESCRIPTION                                *
+000230*   ---------- ----  ---------------------------------------    *
+000240*   08/09/2026 DK    ORIGINAL PROGRAM.  CALLS AMSV120 TO WRITE   *
+000250*                    THE VENDOR-CHANGE-HISTORY BEFORE/AFTER      *
+000260*                    IMAGE FOR EVERY APPLIED TRANSACTION.        *
+000270*   08/09/2026 DK    ADDED CONTACT-PHONE EDIT (NUMERIC, OR       *
+000280*                    SPACES IF NOT YET COLLECTED) NOW THAT THE   *
+000290*                    FIELD IS CARRIED ON THE MASTER.             *
+000300*   08/09/2026 DK    ADDED BRAND MASTER LOOKUP EDIT - AN ADD OR  *
+000310*                    CHANGE FOR A BRAND NOT ON THE BRAND MASTER, *
+000320*                    OR ONE MARKED INACTIVE THERE, IS SUSPENDED. *
+000330*   08/09/2026 DK    ADDED CHECKPOINT/RESTART - THE RUN'S        *
+000340*                    PROGRESS IS SAVED EVERY N TRANSACTIONS SO A *
+000350*                    RERUN AFTER AN ABEND CAN SKIP MOST OF WHAT  *
+000360*                    WAS ALREADY APPLIED INSTEAD OF STARTING     *
+000370*                    OVER.                                      *
+000380*   08/09/2026 DK    HARDENED RESTART FOR THE GAP BETWEEN THE    *
+000390*                    LAST CHECKPOINT AND THE ABEND: ADD, CHANGE  *
+000400*                    AND DELETE ARE NOW IDEMPOTENT ACROSS A      *
+000410*                    RESTART INSTEAD OF ASSUMING THE CHECKPOINT  *
+000420*                    COUNT ALONE TELLS THE WHOLE STORY, AND A    *
+000430*                    ZERO OR MISSING CHECKPOINT INTERVAL NO      *
+000440*                    LONGER ABENDS THE DIVIDE.  ALSO GUARDED THE *
+000450*                    BRAND TABLE LOAD AGAINST A BRAND MASTER     *
+000460*                    LARGER THAN THE 500-ENTRY TABLE.            *
+000470*****************************************************************
+000480 IDENTIFICATION DIVISION.
+000490 PROGRAM-ID.     AMSV125.
+000500 AUTHOR.         D. KOWALCZYK.
+000510 INSTALLATION.   AMS DISTRIBUTION SYSTEMS.
+000520 DATE-WRITTEN.   08/09/2026.
+000530 DATE-COMPILED.  08/09/2026.
+000540 ENVIRONMENT DIVISION.
+000550 CONFIGURATION SECTION.
+000560 SOURCE-COMPUTER. IBM-370.
+000570 OBJECT-COMPUTER. IBM-370.
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600     SELECT VENDOR-MAINT-TRANS-FILE ASSIGN TO AMSVTRN
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS WS-TRANS-STATUS.
+000630     SELECT AMS-VENDOR-MASTER ASSIGN TO AMSVMST
+000640         ORGANIZATION IS INDEXED
+000650         ACCESS MODE IS DYNAMIC
+000660         RECORD KEY IS AMS-VENDOR-KEY
+000670         FILE STATUS IS WS-MASTER-STATUS.
+000680     SELECT AMSV125-SUSPENSE ASSIGN TO AMV5SUS
+000690         ORGANIZATION IS SEQUENTIAL
+000700         FILE STATUS IS WS-SUSPENSE-STATUS.
+000710     SELECT AMS-BRAND-MASTER ASSIGN TO AMSVBRD
+000720         ORGANIZATION IS SEQUENTIAL
+000730         FILE STATUS IS WS-BRAND-STATUS.
+000740     SELECT AMSV125-CHECKPOINT-CTL ASSIGN TO AMV5CKI
+000750         ORGANIZATION IS SEQUENTIAL
+000760         FILE STATUS IS WS-CHECKPOINT-CTL-STATUS.
+000770     SELECT AMSV125-CHECKPOINT ASSIGN TO AMV5CKP
+000780         ORGANIZATION IS SEQUENTIAL
+000790         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000800 DATA DIVISION.
+000810 FILE SECTION.
+000820 FD  VENDOR-MAINT-TRANS-FILE
+000830     RECORDING MODE IS F.
+000840 COPY AMSVTRAN.
+000850 FD  AMS-VENDOR-MASTER
+000860     RECORDING MODE IS F.
+000870 COPY Vendor.
+000880 FD  AMSV125-SUSPENSE
+000890     RECORDING MODE IS F.
+000900 01  AMSV125-SUSPENSE-LINE       PIC X(132).
+000910 FD  AMS-BRAND-MASTER
+000920     RECORDING MODE IS F.
+000930 COPY AMSVBRND.
+000940 FD  AMSV125-CHECKPOINT
+000950     RECORDING MODE IS F.
+000960  COPY AMSVCHKP.
+000970  FD  AMSV125-CHECKPOINT-CTL
+000980     RECORDING MODE IS F.
+000990  COPY AMSVCKIN.
+001000 WORKING-STORAGE SECTION.
+001010 01  WS-TRANS-STATUS             PIC XX.
+001020     88  WS-TRANS-OK             VALUE '00'.
+001030 01  WS-MASTER-STATUS            PIC XX.
+001040     88  WS-MASTER-OK            VALUE '00'.
+001050 01  WS-SUSPENSE-STATUS          PIC XX.
+001060     88  WS-SUSPENSE-OK          VALUE '00'.
+001070 01  WS-BRAND-STATUS             PIC XX.
+001080     88  WS-BRAND-OK             VALUE '00'.
+001090 01  WS-CHECKPOINT-STATUS        PIC XX.
+001100 01  WS-CHECKPOINT-CTL-STATUS    PIC XX.
+001110 01  WS-SWITCHES.
+001120     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+001130         88  WS-EOF              VALUE 'Y'.
+001140     05  WS-BRAND-EOF-SWITCH     PIC X(01) VALUE 'N'.
+001150         88  WS-BRAND-EOF        VALUE 'Y'.
+001160     05  WS-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+001170         88  WS-THIS-IS-A-RESTART VALUE 'Y'.
+001180     05  WS-REPLAY-ZONE-SWITCH   PIC X(01) VALUE 'N'.
+001190         88  WS-IN-REPLAY-ZONE   VALUE 'Y'.
+001200     05  WS-EDIT-SWITCH          PIC X(01).
+001210         88  WS-EDIT-OK          VALUE 'Y'.
+001220         88  WS-EDIT-NOT-OK      VALUE 'N'.
+001230 01  WS-COUNTERS.
+001240     05  WS-TRANS-READ           PIC 9(07) COMP VALUE ZERO.
+001250     05  WS-TRANS-APPLIED        PIC 9(07) COMP VALUE ZERO.
+001260     05  WS-TRANS-SUSPENDED      PIC 9(07) COMP VALUE ZERO.
+001270     05  WS-TRANS-SKIPPED        PIC 9(07) COMP VALUE ZERO.
+001280     05  WS-TRANS-IDEMPT-SKIPPED PIC 9(07) COMP VALUE ZERO.
+001290 01  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP VALUE 1000.
+001300 01  WS-RESTART-TRANS-COUNT      PIC 9(07) COMP VALUE ZERO.
+001310 01  WS-REPLAY-LIMIT             PIC 9(07) COMP VALUE ZERO.
+001320 01  WS-CHECKPOINT-REMAINDER     PIC 9(07) COMP VALUE ZERO.
+001330 01  WS-CHECKPOINT-QUOTIENT      PIC 9(07) COMP VALUE ZERO.
+001340 01  WS-BRAND-COUNT              PIC 9(05) COMP VALUE ZERO.
+001350 01  WS-BRAND-TABLE-AREA.
+001360     05  WS-BRAND-ENTRY OCCURS 1 TO 500 TIMES
+001370             DEPENDING ON WS-BRAND-COUNT
+001380             INDEXED BY WS-BRAND-IDX.
+001390         10  WBT-BRAND           PIC X(03).
+001400         10  WBT-STATUS          PIC X(01).
+001410 01  WS-BEFORE-IMAGE             PIC X(177).
+001420 COPY Vendor REPLACING ==AMS-VENDOR-ALT== BY ==WS-NEW-VENDOR-ALT==
+001430                       ==AMS-VENDOR-KEY== BY ==WS-NEW-VENDOR-KEY==
+001440                       ==AMS-VENDOR==     BY ==WS-NEW-VENDOR==.
+001450 COPY AMSVSTPC.
+001460 01  AMSV120-PARMS.
+001470     05  AMSV120-FUNCTION        PIC X(05).
+001480     05  AMSV120-CHANGE-TYPE     PIC X(01).
+001490     05  AMSV120-CHANGED-BY      PIC X(08).
+001500     05  AMSV120-BEFORE-VENDOR   PIC X(177).
+001510     05  AMSV120-AFTER-VENDOR    PIC X(177).
+001520     05  AMSV120-RETURN-CODE     PIC 9(02).
+001530 01  WS-SUSPENSE-HEADING-1.
+001540     05  FILLER                  PIC X(31)
+001550             VALUE 'AMSV125 - VENDOR MAINT SUSPENSE'.
+001560     05  FILLER                  PIC X(101) VALUE SPACES.
+001570 01  WS-SUSPENSE-DETAIL-LINE.
+001580     05  FILLER                  PIC X(03) VALUE SPACES.
+001590     05  SD-TRANS-CODE           PIC X(01).
+001600     05  FILLER                  PIC X(02) VALUE SPACES.
+001610     05  SD-BRAND                PIC X(03).
+001620     05  FILLER                  PIC X(02) VALUE SPACES.
+001630     05  SD-LOCATION-NUMBER      PIC 9(04).
+001640     05  FILLER                  PIC X(02) VALUE SPACES.
+001650     05  SD-REASON               PIC X(40).
+001660     05  FILLER                  PIC X(75) VALUE SPACES.
+001670 PROCEDURE DIVISION.
+001680*****************************************************************
+001690*    0000-MAINLINE                                              *
+001700*****************************************************************
+001710 0000-MAINLINE.
+001720     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001730     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+001740         UNTIL WS-EOF.
+001750     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001760     STOP RUN.
+001770*****************************************************************
+001780*    1000-INITIALIZE                                            *
+001790*****************************************************************
+001800 1000-INITIALIZE.
+001810     OPEN INPUT VENDOR-MAINT-TRANS-FILE.
+001820     IF NOT WS-TRANS-OK
+001830         DISPLAY 'AMSV125 - OPEN FAILED, VENDOR-MAINT-TRANS-FILE '
+001840             WS-TRANS-STATUS
+001850         MOVE 16 TO RETURN-CODE
+001860         PERFORM 8000-TERMINATE THRU 8000-EXIT
+001870         STOP RUN
+001880     END-IF.
+001890     OPEN I-O   AMS-VENDOR-MASTER.
+001900     IF NOT WS-MASTER-OK
+001910         DISPLAY 'AMSV125 - OPEN FAILED, AMS-VENDOR-MASTER '
+001920             WS-MASTER-STATUS
+001930         MOVE 16 TO RETURN-CODE
+001940         PERFORM 8000-TERMINATE THRU 8000-EXIT
+001950         STOP RUN
+001960     END-IF.
+001970     OPEN OUTPUT AMSV125-SUSPENSE.
+001980     IF NOT WS-SUSPENSE-OK
+001990         DISPLAY 'AMSV125 - OPEN FAILED, AMSV125-SUSPENSE '
+002000             WS-SUSPENSE-STATUS
+002010         MOVE 16 TO RETURN-CODE
+002020         PERFORM 8000-TERMINATE THRU 8000-EXIT
+002030         STOP RUN
+002040     END-IF.
+002050     WRITE AMSV125-SUSPENSE-LINE FROM WS-SUSPENSE-HEADING-1.
+002060     MOVE 'OPEN' TO AMSV120-FUNCTION.
+002070     CALL 'AMSV120' USING AMSV120-PARMS.
+002080     PERFORM 1050-LOAD-BRAND-TABLE THRU 1050-EXIT.
+002090     PERFORM 1020-READ-CHECKPOINT-INTERVAL THRU 1020-EXIT.
+002100     PERFORM 1030-CHECK-FOR-RESTART THRU 1030-EXIT.
+002110     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+002120     PERFORM 1040-SKIP-TO-RESTART-POINT THRU 1040-EXIT.
+002130 1000-EXIT.
+002140     EXIT.
+002150*****************************************************************
+002160*    1100-READ-TRANSACTION                                      *
+002170*****************************************************************
+002180 1100-READ-TRANSACTION.
+002190     READ VENDOR-MAINT-TRANS-FILE
+002200         AT END
+002210             SET WS-EOF TO TRUE
+002220     END-READ.
+002230 1100-EXIT.
+002240     EXIT.
+002250*****************************************************************
+002260*   1020-READ-CHECKPOINT-INTERVAL                              *
+002270*       READS THE OPERATOR-MAINTAINED CHECKPOINT INTERVAL       *
+002280*       CONTROL FILE.  A MISSING OR EMPTY FILE, OR ONE WHOSE     *
+002290*       INTERVAL IS NOT GREATER THAN ZERO, LEAVES THE BUILT-IN   *
+002300*       DEFAULT OF 1000 IN PLACE SO THE DIVIDE IN 2000-PROCESS-  *
+002310*       TRANSACTION NEVER SEES A ZERO DIVISOR.                   *
+002320*****************************************************************
+002330  1020-READ-CHECKPOINT-INTERVAL.
+002340      OPEN INPUT AMSV125-CHECKPOINT-CTL.
+002350      IF WS-CHECKPOINT-CTL-STATUS = '00'
+002360          READ AMSV125-CHECKPOINT-CTL
+002370              AT END
+002380                  CONTINUE
+002390              NOT AT END
+002400                  IF CKI-INTERVAL > 0
+002410                      MOVE CKI-INTERVAL TO WS-CHECKPOINT-INTERVAL
+002420                  END-IF
+002430          END-READ
+002440          CLOSE AMSV125-CHECKPOINT-CTL
+002450      END-IF.
+002460  1020-EXIT.
+002470      EXIT.
+002480*****************************************************************
+002490*   1030-CHECK-FOR-RESTART                                      *
+002500*       A CHECKPOINT RECORD LEFT BEHIND BY A PRIOR RUN MEANS    *
+002510*       THAT RUN DID NOT REACH 8000-TERMINATE NORMALLY - THIS   *
+002520*       RUN SKIPS THE TRANSACTIONS ALREADY APPLIED BEFORE IT.   *
+002530*       BECAUSE THE CHECKPOINT ITSELF IS ONLY WRITTEN EVERY     *
+002540*       WS-CHECKPOINT-INTERVAL TRANSACTIONS, UP TO INTERVAL-1    *
+002550*       TRANSACTIONS PAST IT MAY HAVE BEEN APPLIED TO THE       *
+002560*       MASTER BEFORE THE ABEND WITHOUT EVER BEING CHECKPOINTED. *
+002570*       WS-REPLAY-LIMIT MARKS HOW FAR INTO THE TRANSACTION FILE  *
+002580*       THAT UNCERTAIN WINDOW CAN REACH; 2200/2300-XXX-VENDOR    *
+002590*       TREAT TRANSACTIONS INSIDE IT AS POSSIBLY-ALREADY-        *
+002600*       APPLIED RATHER THAN BLINDLY REAPPLYING THEM.             *
+002610*****************************************************************
+002620  1030-CHECK-FOR-RESTART.
+002630      OPEN INPUT AMSV125-CHECKPOINT.
+002640      IF WS-CHECKPOINT-STATUS = '00'
+002650          READ AMSV125-CHECKPOINT
+002660              AT END
+002670                  CONTINUE
+002680              NOT AT END
+002690                  SET WS-THIS-IS-A-RESTART TO TRUE
+002700                  MOVE CKP-TRANS-COUNT TO WS-RESTART-TRANS-COUNT
+002710                  COMPUTE WS-REPLAY-LIMIT =
+002720                      WS-RESTART-TRANS-COUNT +
+002730                      WS-CHECKPOINT-INTERVAL
+002740                  DISPLAY 'AMSV125 - RESTARTING AFTER BRAND/LOC '
+002750                      CKP-LAST-BRAND '/' CKP-LAST-LOCATION-NUMBER
+002760                      ' AT TRANSACTION ' CKP-TRANS-COUNT
+002770          END-READ
+002780          CLOSE AMSV125-CHECKPOINT
+002790      END-IF.
+002800  1030-EXIT.
+002810      EXIT.
+002820*****************************************************************
+002830*   1040-SKIP-TO-RESTART-POINT                                  *
+002840*       RE-READS AND DISCARDS THE TRANSACTIONS THAT WERE KNOWN   *
+002850*       TO BE ALREADY APPLIED - AS OF THE LAST CHECKPOINT - BY   *
+002860*       THE RUN THIS ONE IS RESTARTING, WITHOUT REAPPLYING       *
+002870*       THEM.  TRANSACTIONS BEYOND THE LAST CHECKPOINT BUT       *
+002880*       STILL INSIDE WS-REPLAY-LIMIT ARE NOT SKIPPED HERE - THEY *
+002890*       ARE READ AND PROCESSED NORMALLY, WITH 2200/2250/2300     *
+002900*       DETECTING AND NO-OPPING ANY THAT TURN OUT TO HAVE        *
+002910*       ALREADY BEEN APPLIED BEFORE THE ABEND.  ONCE THE SKIP IS *
+002920*       DONE, WS-TRANS-READ IS SEEDED TO WS-RESTART-TRANS-COUNT  *
+002930*       SO IT KEEPS COUNTING THE SAME ABSOLUTE FILE POSITION     *
+002940*       WS-REPLAY-LIMIT AND CKP-TRANS-COUNT ARE STATED IN,       *
+002950*       RATHER THAN RESTARTING THE COUNT FROM ZERO.              *
+002960*****************************************************************
+002970  1040-SKIP-TO-RESTART-POINT.
+002980      IF WS-THIS-IS-A-RESTART
+002990          PERFORM 1045-SKIP-ONE-TRANSACTION THRU 1045-EXIT
+003000              UNTIL WS-EOF
+003010                 OR WS-TRANS-SKIPPED NOT LESS
+003020                     THAN WS-RESTART-TRANS-COUNT
+003030          MOVE WS-RESTART-TRANS-COUNT TO WS-TRANS-READ
+003040      END-IF.
+003050  1040-EXIT.
+003060      EXIT.
+003070*****************************************************************
+003080*   1045-SKIP-ONE-TRANSACTION                                   *
+003090*****************************************************************
+003100  1045-SKIP-ONE-TRANSACTION.
+003110      ADD 1 TO WS-TRANS-SKIPPED.
+003120      PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+003130  1045-EXIT.
+003140      EXIT.
+003150*****************************************************************
+003160*    1050-LOAD-BRAND-TABLE                                      *
+003170*        LOADS THE BRAND MASTER INTO WS-BRAND-ENTRY SO EVERY     *
+003180*        TRANSACTION CAN BE VALIDATED AGAINST IT WITHOUT A       *
+003190*        SEPARATE FILE READ.                                    *
+003200*****************************************************************
+003210 1050-LOAD-BRAND-TABLE.
+003220     OPEN INPUT AMS-BRAND-MASTER.
+003230     IF NOT WS-BRAND-OK
+003240         DISPLAY 'AMSV125 - OPEN FAILED, AMS-BRAND-MASTER '
+003250             WS-BRAND-STATUS
+003260         MOVE 16 TO RETURN-CODE
+003270         PERFORM 8000-TERMINATE THRU 8000-EXIT
+003280         STOP RUN
+003290     END-IF.
+003300     PERFORM 1060-READ-BRAND-MASTER THRU 1060-EXIT
+003310         UNTIL WS-BRAND-EOF.
+003320     CLOSE AMS-BRAND-MASTER.
+003330 1050-EXIT.
+003340     EXIT.
+003350*****************************************************************
+003360*    1060-READ-BRAND-MASTER                                     *
+003370*****************************************************************
+003380 1060-READ-BRAND-MASTER.
+003390     READ AMS-BRAND-MASTER
+003400         AT END
+003410             SET WS-BRAND-EOF TO TRUE
+003420             GO TO 1060-EXIT
+003430     END-READ.
+003440     IF WS-BRAND-COUNT NOT LESS THAN 500
+003450         DISPLAY 'AMSV125 - BRAND MASTER EXCEEDS 500-ENTRY '
+003460             'TABLE LIMIT - RUN ABORTED'
+003470         MOVE 16 TO RETURN-CODE
+003480         PERFORM 8000-TERMINATE THRU 8000-EXIT
+003490         STOP RUN
+003500     END-IF.
+003510     ADD 1 TO WS-BRAND-COUNT.
+003520     MOVE BRM-BRAND TO WBT-BRAND (WS-BRAND-COUNT).
+003530     MOVE BRM-STATUS TO WBT-STATUS (WS-BRAND-COUNT).
+003540 1060-EXIT.
+003550     EXIT.
+003560*****************************************************************
+003570*    2000-PROCESS-TRANSACTION                                   *
+003580*****************************************************************
+003590 2000-PROCESS-TRANSACTION.
+003600     ADD 1 TO WS-TRANS-READ.
+003610     IF WS-THIS-IS-A-RESTART
+003620         AND WS-TRANS-READ NOT GREATER THAN WS-REPLAY-LIMIT
+003630         SET WS-IN-REPLAY-ZONE TO TRUE
+003640     ELSE
+003650         MOVE 'N' TO WS-REPLAY-ZONE-SWITCH
+003660     END-IF.
+003670     MOVE VMT-VENDOR-DATA TO WS-NEW-VENDOR.
+003680     EVALUATE TRUE
+003690         WHEN VMT-DELETE
+003700             PERFORM 2300-DELETE-VENDOR THRU 2300-EXIT
+003710         WHEN VMT-ADD OR VMT-CHANGE
+003720             PERFORM 2100-EDIT-TRANSACTION THRU 2100-EXIT
+003730             IF WS-EDIT-OK
+003740                 IF VMT-ADD
+003750                     PERFORM 2200-ADD-VENDOR THRU 2200-EXIT
+003760                 ELSE
+003770                     PERFORM 2250-CHANGE-VENDOR THRU 2250-EXIT
+003780                 END-IF
+003790             ELSE
+003800                 PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+003810             END-IF
+003820         WHEN OTHER
+003830             MOVE 'N' TO WS-EDIT-SWITCH
+003840             MOVE 'UNRECOGNIZED TRANSACTION CODE' TO SD-REASON
+003850             PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+003860     END-EVALUATE.
+003870     DIVIDE WS-TRANS-READ BY WS-CHECKPOINT-INTERVAL
+003880         GIVING WS-CHECKPOINT-QUOTIENT
+003890         REMAINDER WS-CHECKPOINT-REMAINDER.
+003900     IF WS-CHECKPOINT-REMAINDER = ZERO
+003910         PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+003920     END-IF.
+003930     PERFORM 1100-READ-TRANSACTION THRU 1100-EXIT.
+003940 2000-EXIT.
+003950     EXIT.
+003960*****************************************************************
+003970*    2100-EDIT-TRANSACTION                                      *
+003980*        STATE/POSTCODE CROSS-EDIT AND CONTACT-PHONE FORMAT     *
+003990*        EDIT, APPLIED BEFORE ANY ADD OR CHANGE IS ACCEPTED.     *
+004000*****************************************************************
+004010 2100-EDIT-TRANSACTION.
+004020     SET WS-EDIT-OK TO TRUE.
+004030     PERFORM 2110-VALIDATE-BRAND THRU 2110-EXIT.
+004040     IF WS-EDIT-OK
+004050        SET AMSVSTPC-IDX TO 1
+004060        SEARCH AMSVSTPC-ENTRY
+004070           AT END
+004080              SET WS-EDIT-NOT-OK TO TRUE
+004090              MOVE 'STATE DOES NOT AGREE WITH POSTCODE'
+004100                  TO SD-REASON
+004110           WHEN STATE OF WS-NEW-VENDOR = SPT-STATE (AMSVSTPC-IDX)
+004120            AND POSTCODE OF WS-NEW-VENDOR
+004130                 NOT LESS THAN SPT-LOW-POSTCODE (AMSVSTPC-IDX)
+004140            AND POSTCODE OF WS-NEW-VENDOR
+004150                 NOT GREATER THAN SPT-HIGH-POSTCODE(AMSVSTPC-IDX)
+004160              CONTINUE
+004170        END-SEARCH
+004180     END-IF.
+004190     IF WS-EDIT-OK
+004200         IF CONTACT-PHONE OF WS-NEW-VENDOR NOT = SPACES
+004210            AND CONTACT-PHONE OF WS-NEW-VENDOR NOT NUMERIC
+004220             SET WS-EDIT-NOT-OK TO TRUE
+004230             MOVE 'CONTACT-PHONE IS NOT NUMERIC' TO SD-REASON
+004240         END-IF
+004250     END-IF.
+004260 2100-EXIT.
+004270     EXIT.
+004280*****************************************************************
+004290*    2110-VALIDATE-BRAND                                        *
+004300*****************************************************************
+004310 2110-VALIDATE-BRAND.
+004320     SET WS-BRAND-IDX TO 1.
+004330     SEARCH WS-BRAND-ENTRY
+004340         AT END
+004350             SET WS-EDIT-NOT-OK TO TRUE
+004360             MOVE 'BRAND CODE NOT ON BRAND MASTER' TO SD-REASON
+004370         WHEN BRAND OF WS-NEW-VENDOR = WBT-BRAND (WS-BRAND-IDX)
+004380             IF WBT-STATUS (WS-BRAND-IDX) NOT = 'Y'
+004390                 SET WS-EDIT-NOT-OK TO TRUE
+004400                 MOVE 'BRAND CODE IS INACTIVE' TO SD-REASON
+004410             END-IF
+004420     END-SEARCH.
+004430 2110-EXIT.
+004440     EXIT.
+004450*****************************************************************
+004460*    2200-ADD-VENDOR                                            *
+004470*        INSIDE THE RESTART REPLAY WINDOW (SEE 1030-CHECK-FOR-   *
+004480*        RESTART) AN ADD MAY HAVE ALREADY BEEN APPLIED BY THE    *
+004490*        RUN THIS ONE IS RESTARTING, BEFORE THAT RUN'S NEXT      *
+004500*        CHECKPOINT WAS WRITTEN.  A READ-BEFORE-WRITE THERE      *
+004510*        TELLS A HARMLESS REPLAY (RECORD ALREADY ON THE MASTER,  *
+004520*        MATCHING WHAT WE WOULD HAVE WRITTEN) APART FROM A TRUE  *
+004530*        DUPLICATE KEY, SO A RESTART DOES NOT MANUFACTURE        *
+004540*        SPURIOUS SUSPENSE ENTRIES OR A FALSE NON-ZERO RETURN-   *
+004550*        CODE.                                                   *
+004560*****************************************************************
+004570 2200-ADD-VENDOR.
+004580     MOVE SPACES TO WS-BEFORE-IMAGE.
+004590     IF WS-IN-REPLAY-ZONE
+004600         MOVE VMT-VENDOR-DATA(1:7) TO AMS-VENDOR-KEY
+004610         READ AMS-VENDOR-MASTER
+004620             INVALID KEY
+004630                 CONTINUE
+004640             NOT INVALID KEY
+004650                 IF AMS-VENDOR OF AMS-VENDOR-MASTER
+004660                     = WS-NEW-VENDOR
+004670                     ADD 1 TO WS-TRANS-IDEMPT-SKIPPED
+004680                     GO TO 2200-EXIT
+004690                 ELSE
+004700                     MOVE 'DUPLICATE KEY ON ADD' TO SD-REASON
+004710                     PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+004720                     GO TO 2200-EXIT
+004730                 END-IF
+004740         END-READ
+004750     END-IF.
+004760     MOVE WS-NEW-VENDOR TO AMS-VENDOR OF AMS-VENDOR-MASTER.
+004770     WRITE AMS-VENDOR
+004780         INVALID KEY
+004790             MOVE 'DUPLICATE KEY ON ADD' TO SD-REASON
+004800             PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+004810             GO TO 2200-EXIT
+004820     END-WRITE.
+004830     PERFORM 2400-LOG-HISTORY THRU 2400-EXIT.
+004840     ADD 1 TO WS-TRANS-APPLIED.
+004850 2200-EXIT.
+004860     EXIT.
+004870*****************************************************************
+004880*    2250-CHANGE-VENDOR                                         *
+004890*        A CHANGE TRANSACTION CARRIES THE FULL AFTER-IMAGE, SO   *
+004900*        IF THE MASTER ALREADY MATCHES IT THE CHANGE WAS ALREADY *
+004910*        APPLIED (EITHER BY THE RUN A RESTART IS REPLAYING, OR   *
+004920*        BY A GENUINELY NO-OP TRANSACTION) - REWRITING IT AGAIN  *
+004930*        WOULD ONLY ADD A SPURIOUS BEFORE=AFTER ROW TO VENDOR-   *
+004940*        CHANGE-HISTORY, SO IT IS SKIPPED RATHER THAN REAPPLIED. *
+004950*****************************************************************
+004960 2250-CHANGE-VENDOR.
+004970     MOVE VMT-VENDOR-DATA(1:7) TO AMS-VENDOR-KEY.
+004980     READ AMS-VENDOR-MASTER
+004990         INVALID KEY
+005000             MOVE 'RECORD NOT FOUND ON CHANGE' TO SD-REASON
+005010             PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+005020             GO TO 2250-EXIT
+005030     END-READ.
+005040     IF AMS-VENDOR OF AMS-VENDOR-MASTER = WS-NEW-VENDOR
+005050         ADD 1 TO WS-TRANS-IDEMPT-SKIPPED
+005060         GO TO 2250-EXIT
+005070     END-IF.
+005080     MOVE AMS-VENDOR TO WS-BEFORE-IMAGE.
+005090     MOVE WS-NEW-VENDOR TO AMS-VENDOR OF AMS-VENDOR-MASTER.
+005100     REWRITE AMS-VENDOR
+005110         INVALID KEY
+005120             MOVE 'REWRITE FAILED ON CHANGE' TO SD-REASON
+005130             PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+005140             GO TO 2250-EXIT
+005150     END-REWRITE.
+005160     PERFORM 2400-LOG-HISTORY THRU 2400-EXIT.
+005170     ADD 1 TO WS-TRANS-APPLIED.
+005180 2250-EXIT.
+005190     EXIT.
+005200*****************************************************************
+005210*    2300-DELETE-VENDOR                                         *
+005220*        INSIDE THE RESTART REPLAY WINDOW, RECORD-NOT-FOUND      *
+005230*        MEANS THE DELETE WAS ALREADY APPLIED BY THE RUN THIS    *
+005240*        ONE IS RESTARTING - NOT AN ERROR.  OUTSIDE THE REPLAY   *
+005250*        WINDOW IT IS STILL TREATED AS A SUSPENSE CONDITION, THE *
+005260*        SAME AS BEFORE.                                         *
+005270*****************************************************************
+005280 2300-DELETE-VENDOR.
+005290     MOVE VMT-VENDOR-DATA(1:7) TO AMS-VENDOR-KEY.
+005300     READ AMS-VENDOR-MASTER
+005310         INVALID KEY
+005320             IF WS-IN-REPLAY-ZONE
+005330                 ADD 1 TO WS-TRANS-IDEMPT-SKIPPED
+005340             ELSE
+005350                 MOVE 'RECORD NOT FOUND ON DELETE' TO SD-REASON
+005360                 PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+005370             END-IF
+005380             GO TO 2300-EXIT
+005390     END-READ.
+005400     MOVE AMS-VENDOR TO WS-BEFORE-IMAGE.
+005410     DELETE AMS-VENDOR-MASTER
+005420         INVALID KEY
+005430             MOVE 'DELETE FAILED' TO SD-REASON
+005440             PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+005450             GO TO 2300-EXIT
+005460     END-DELETE.
+005470     MOVE SPACES TO WS-NEW-VENDOR.
+005480     PERFORM 2400-LOG-HISTORY THRU 2400-EXIT.
+005490     ADD 1 TO WS-TRANS-APPLIED.
+005500 2300-EXIT.
+005510     EXIT.
+005520*****************************************************************
+005530*    2400-LOG-HISTORY                                           *
+005540*****************************************************************
+005550 2400-LOG-HISTORY.
+005560     MOVE 'WRITE' TO AMSV120-FUNCTION.
+005570     IF VMT-DELETE
+005580         MOVE 'D' TO AMSV120-CHANGE-TYPE
+005590     ELSE
+005600         IF VMT-ADD
+005610             MOVE 'A' TO AMSV120-CHANGE-TYPE
+005620         ELSE
+005630             MOVE 'U' TO AMSV120-CHANGE-TYPE
+005640         END-IF
+005650     END-IF.
+005660     MOVE VMT-CHANGED-BY TO AMSV120-CHANGED-BY.
+005670     MOVE WS-BEFORE-IMAGE TO AMSV120-BEFORE-VENDOR.
+005680     MOVE WS-NEW-VENDOR TO AMSV120-AFTER-VENDOR.
+005690     CALL 'AMSV120' USING AMSV120-PARMS.
+005700 2400-EXIT.
+005710     EXIT.
+005720*****************************************************************
+005730*    2900-WRITE-SUSPENSE                                        *
+005740*****************************************************************
+005750 2900-WRITE-SUSPENSE.
+005760     ADD 1 TO WS-TRANS-SUSPENDED.
+005770     MOVE SPACES TO WS-SUSPENSE-DETAIL-LINE.
+005780     MOVE VMT-TRANS-CODE TO SD-TRANS-CODE.
+005790     MOVE VMT-VENDOR-DATA(1:3) TO SD-BRAND.
+005800     MOVE VMT-VENDOR-DATA(4:4) TO SD-LOCATION-NUMBER.
+005810     WRITE AMSV125-SUSPENSE-LINE FROM WS-SUSPENSE-DETAIL-LINE.
+005820 2900-EXIT.
+005830     EXIT.
+005840*****************************************************************
+005850*   5000-WRITE-CHECKPOINT                                       *
+005860*       REWRITES THE SINGLE-RECORD CHECKPOINT FILE WITH THE     *
+005870*       KEY OF THE TRANSACTION JUST PROCESSED AND THE RUNNING   *
+005880*       TRANSACTION COUNT, SO A RESTART CAN PICK UP FROM HERE.  *
+005890*****************************************************************
+005900 5000-WRITE-CHECKPOINT.
+005910     MOVE VMT-VENDOR-DATA(1:3) TO CKP-LAST-BRAND.
+005920     MOVE VMT-VENDOR-DATA(4:4) TO CKP-LAST-LOCATION-NUMBER.
+005930     MOVE WS-TRANS-READ TO CKP-TRANS-COUNT.
+005940     ACCEPT CKP-CHECKPOINT-DATE FROM DATE YYYYMMDD.
+005950     ACCEPT CKP-CHECKPOINT-TIME FROM TIME.
+005960     OPEN OUTPUT AMSV125-CHECKPOINT.
+005970     WRITE AMSV125-CHECKPOINT-RECORD.
+005980     CLOSE AMSV125-CHECKPOINT.
+005990  5000-EXIT.
+006000     EXIT.
+006010*****************************************************************
+006020*    8000-TERMINATE                                             *
+006030*****************************************************************
+006040 8000-TERMINATE.
+006050     MOVE 'CLOSE' TO AMSV120-FUNCTION.
+006060     CALL 'AMSV120' USING AMSV120-PARMS.
+006070     CLOSE VENDOR-MAINT-TRANS-FILE
+006080           AMS-VENDOR-MASTER
+006090           AMSV125-SUSPENSE.
+006100     OPEN OUTPUT AMSV125-CHECKPOINT.
+006110     CLOSE AMSV125-CHECKPOINT.
+006120     DISPLAY 'AMSV125 - TRANSACTIONS READ      : ' WS-TRANS-READ.
+006130     DISPLAY 'AMSV125 - TRANSACTIONS APPLIED    : '
+006140         WS-TRANS-APPLIED.
+006150     DISPLAY 'AMSV125 - TRANSACTIONS SUSPENDED  : '
+006160         WS-TRANS-SUSPENDED.
+006170     DISPLAY 'AMSV125 - TRANSACTIONS SKIPPED    : '
+006180         WS-TRANS-SKIPPED.
+006190     DISPLAY 'AMSV125 - TRANSACTIONS REPLAY-SKIP: '
+006200         WS-TRANS-IDEMPT-SKIPPED.
+006210     IF WS-TRANS-SUSPENDED > 0
+006220         MOVE 4 TO RETURN-CODE
+006230     END-IF.
+006240 8000-EXIT.
+006250     EXIT.
