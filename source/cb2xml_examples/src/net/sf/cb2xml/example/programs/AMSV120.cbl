@@ -0,0 +1,148 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   PROGRAM-ID  :  AMSV120                                      *
+000040*   DESCRIPTION :  VENDOR-CHANGE-HISTORY WRITER.  A CALLED       *
+000050*                  SERVICE SUBPROGRAM - ANY BATCH OR ONLINE      *
+000060*                  PROGRAM THAT ADDS, CHANGES OR DELETES AN      *
+000070*                  AMS-VENDOR RECORD CALLS THIS ONCE PER CHANGE  *
+000080*                  SO A BEFORE/AFTER IMAGE IS CAPTURED ON THE    *
+000090*                  VENDOR-CHANGE-HISTORY FILE.  THE FILE IS      *
+000100*                  OPENED ON THE FIRST CALL AND STAYS OPEN       *
+000110*                  ACROSS CALLS UNTIL THE CALLER ASKS FOR IT TO  *
+000120*                  BE CLOSED, SO A BATCH DRIVER PROCESSING       *
+000130*                  THOUSANDS OF CHANGES DOES NOT RE-OPEN THE     *
+000140*                  FILE FOR EVERY ONE.                          *
+000150*                                                               *
+000160*   CALLING CONVENTION -                                        *
+000170*       CALL 'AMSV120' USING LK-AMSV120-PARMS.                  *
+000180*       LK-FUNCTION MUST BE 'OPEN', 'WRITE' OR 'CLOSE'.         *
+000190*       FOR 'WRITE', LK-CHANGE-TYPE, LK-CHANGED-BY,             *
+000200*       LK-BEFORE-VENDOR AND LK-AFTER-VENDOR MUST BE SET BY      *
+000210*       THE CALLER.  LK-RETURN-CODE COMES BACK ZERO UNLESS THE   *
+000220*       WRITE TO THE HISTORY FILE FAILED.                        *
+000230*                                                               *
+000240*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000250*   INSTALLATION:  AMS DISTRIBUTION SYSTEMS                     *
+000260*   DATE-WRITTEN:  08/09/2026                                   *
+000270*---------------------------------------------------------------*
+000280*   MODIFICATION HISTORY                                        *
+000290*---------------------------------------------------------------*
+000300*   DATE       INIT  DESCRIPTION                                *
+000310*   ---------- ----  ---------------------------------------    *
+000320*   08/09/2026 DK    ORIGINAL PROGRAM.                          *
+000330*****************************************************************
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID.     AMSV120.
+000360 AUTHOR.         D. KOWALCZYK.
+000370 INSTALLATION.   AMS DISTRIBUTION SYSTEMS.
+000380 DATE-WRITTEN.   08/09/2026.
+000390 DATE-COMPILED.  08/09/2026.
+000400 ENVIRONMENT DIVISION.
+000410 CONFIGURATION SECTION.
+000420 SOURCE-COMPUTER. IBM-370.
+000430 OBJECT-COMPUTER. IBM-370.
+000440 INPUT-OUTPUT SECTION.
+000450 FILE-CONTROL.
+000460     SELECT VENDOR-CHANGE-HISTORY-FILE ASSIGN TO AMSVHIST
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS WS-HIST-STATUS.
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  VENDOR-CHANGE-HISTORY-FILE
+000520     RECORDING MODE IS F.
+000530 COPY AMSVHIST.
+000540 WORKING-STORAGE SECTION.
+000550 01  WS-HIST-STATUS              PIC XX.
+000560     88  WS-HIST-OK              VALUE '00'.
+000570 01  WS-FILE-OPEN-SWITCH         PIC X(01) VALUE 'N'.
+000580     88  WS-FILE-IS-OPEN         VALUE 'Y'.
+000590 01  WS-CURRENT-DATE             PIC 9(08).
+000600 01  WS-CURRENT-TIME             PIC 9(08).
+000610 LINKAGE SECTION.
+000620 01  LK-AMSV120-PARMS.
+000630     05  LK-FUNCTION             PIC X(05).
+000640         88  LK-FUNC-OPEN        VALUE 'OPEN'.
+000650         88  LK-FUNC-WRITE       VALUE 'WRITE'.
+000660         88  LK-FUNC-CLOSE       VALUE 'CLOSE'.
+000670     05  LK-CHANGE-TYPE          PIC X(01).
+000680     05  LK-CHANGED-BY           PIC X(08).
+000690     05  LK-BEFORE-VENDOR        PIC X(177).
+000700     05  LK-AFTER-VENDOR         PIC X(177).
+000710     05  LK-RETURN-CODE          PIC 9(02).
+000720 PROCEDURE DIVISION USING LK-AMSV120-PARMS.
+000730*****************************************************************
+000740*    0000-MAINLINE                                              *
+000750*****************************************************************
+000760 0000-MAINLINE.
+000770     MOVE ZERO TO LK-RETURN-CODE.
+000780     IF LK-FUNC-OPEN
+000790         PERFORM 1000-OPEN-HISTORY-FILE THRU 1000-EXIT
+000800     ELSE
+000810         IF LK-FUNC-WRITE
+000820             PERFORM 2000-WRITE-HISTORY-RECORD THRU 2000-EXIT
+000830         ELSE
+000840             IF LK-FUNC-CLOSE
+000850                 PERFORM 3000-CLOSE-HISTORY-FILE THRU 3000-EXIT
+000860             END-IF
+000870         END-IF
+000880     END-IF.
+000890     GOBACK.
+000900*****************************************************************
+000910*    1000-OPEN-HISTORY-FILE                                     *
+000920*****************************************************************
+000930 1000-OPEN-HISTORY-FILE.
+000940     IF WS-FILE-IS-OPEN
+000950         GO TO 1000-EXIT
+000960     END-IF.
+000970     OPEN EXTEND VENDOR-CHANGE-HISTORY-FILE.
+000980     IF WS-HIST-STATUS = '05' OR '35'
+000990         OPEN OUTPUT VENDOR-CHANGE-HISTORY-FILE
+001000     END-IF.
+001010     IF NOT WS-HIST-OK
+001020         MOVE 8 TO LK-RETURN-CODE
+001030         GO TO 1000-EXIT
+001040     END-IF.
+001050     SET WS-FILE-IS-OPEN TO TRUE.
+001060 1000-EXIT.
+001070     EXIT.
+001080*****************************************************************
+001090*    2000-WRITE-HISTORY-RECORD                                  *
+001100*****************************************************************
+001110 2000-WRITE-HISTORY-RECORD.
+001120     IF NOT WS-FILE-IS-OPEN
+001130         PERFORM 1000-OPEN-HISTORY-FILE THRU 1000-EXIT
+001140     END-IF.
+001150     IF LK-RETURN-CODE NOT = ZERO
+001160         GO TO 2000-EXIT
+001170     END-IF.
+001180     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001190     ACCEPT WS-CURRENT-TIME FROM TIME.
+001200     IF LK-CHANGE-TYPE = 'D'
+001210         MOVE LK-BEFORE-VENDOR(1:3) TO VCH-BRAND
+001220         MOVE LK-BEFORE-VENDOR(4:4) TO VCH-LOCATION-NUMBER
+001230     ELSE
+001240         MOVE LK-AFTER-VENDOR(1:3)  TO VCH-BRAND
+001250         MOVE LK-AFTER-VENDOR(4:4)  TO VCH-LOCATION-NUMBER
+001260     END-IF.
+001270     MOVE WS-CURRENT-DATE        TO VCH-CHANGE-DATE.
+001280     MOVE WS-CURRENT-TIME        TO VCH-CHANGE-TIME.
+001290     MOVE LK-CHANGE-TYPE         TO VCH-CHANGE-TYPE.
+001300     MOVE LK-CHANGED-BY          TO VCH-CHANGED-BY.
+001310     MOVE LK-BEFORE-VENDOR       TO VCH-BEFORE-IMAGE.
+001320     MOVE LK-AFTER-VENDOR        TO VCH-AFTER-IMAGE.
+001330     WRITE VENDOR-CHANGE-HISTORY.
+001340     IF NOT WS-HIST-OK
+001350         MOVE 8 TO LK-RETURN-CODE
+001360     END-IF.
+001370 2000-EXIT.
+001380     EXIT.
+001390*****************************************************************
+001400*    3000-CLOSE-HISTORY-FILE                                    *
+001410*****************************************************************
+001420 3000-CLOSE-HISTORY-FILE.
+001430     IF WS-FILE-IS-OPEN
+001440         CLOSE VENDOR-CHANGE-HISTORY-FILE
+001450         MOVE 'N' TO WS-FILE-OPEN-SWITCH
+001460     END-IF.
+001470 3000-EXIT.
+001480     EXIT.
