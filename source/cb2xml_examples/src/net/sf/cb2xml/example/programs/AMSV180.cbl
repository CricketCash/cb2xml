@@ -0,0 +1,468 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   PROGRAM-ID  :  AMSV180                                      *
+000040*   DESCRIPTION :  ONLINE VENDOR INQUIRY/MAINTENANCE.  A CICS    *
+000050*                  PSEUDO-CONVERSATIONAL TRANSACTION (VMNT)      *
+000060*                  LETTING AN OPERATOR INQUIRE, ADD, CHANGE OR   *
+000070*                  DELETE AN AMS-VENDOR RECORD BY BRAND AND      *
+000080*                  LOCATION-NUMBER WITHOUT WAITING FOR THE       *
+000090*                  OVERNIGHT AMSV125 BATCH MAINTENANCE RUN.      *
+000100*                  ADD AND CHANGE USE THE SAME STATE/POSTCODE    *
+000110*                  AND BRAND-ACTIVE EDITS AS THE BATCH JOB, AND  *
+000120*                  EVERY APPLIED CHANGE IS LOGGED TO VENDOR-     *
+000130*                  CHANGE-HISTORY VIA AMSV121, A CICS-SAFE       *
+000140*                  COMPANION TO THE BATCH WRITER AMSV120 - SEE   *
+000150*                  2600-LOG-HISTORY BELOW.                       *
+000160*                                                               *
+000170*                  THE DIALOG IS TWO SCREENS: THE FIRST TAKES A  *
+000180*                  FUNCTION CODE (I/A/C/D) AND THE KEY; FOR ADD  *
+000190*                  AND CHANGE, A SECOND SCREEN THEN TAKES THE    *
+000200*                  REST OF THE VENDOR FIELDS.  DIALOG STATE IS   *
+000210*                  CARRIED BETWEEN THE TWO SCREENS IN THE        *
+000220*                  COMMAREA (AMSV180-COMMAREA) SINCE CICS DOES   *
+000230*                  NOT PRESERVE WORKING-STORAGE ACROSS A         *
+000240*                  CONVERSATIONAL TERMINAL WAIT.  A CHANGE RE-   *
+000250*                  READS THE MASTER FOR UPDATE ON THE SECOND     *
+000260*                  SCREEN RATHER THAN HOLDING THE RECORD LOCKED  *
+000270*                  ACROSS THE TERMINAL WAIT; THE BEFORE-IMAGE    *
+000280*                  CAPTURED WHEN THE SECOND SCREEN WAS PROMPTED  *
+000290*                  IS CARRIED IN THE COMMAREA AND USED FOR THE   *
+000300*                  AUDIT LOG.  THE BRAND MASTER IS MAINTAINED AS *
+000310*                  A KEYED FILE FOR ONLINE LOOKUP (AMSVBRK),     *
+000320*                  WHILE THE OVERNIGHT BATCH JOB WORKS FROM A    *
+000330*                  SEPARATE SEQUENTIAL EXTRACT OF THE SAME DATA  *
+000340*                  (AMSVBRD) - SEE AMSV125.                      *
+000350*                                                               *
+000360*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000370*   INSTALLATION:  AMS DISTRIBUTION SYSTEMS                     *
+000380*   DATE-WRITTEN:  08/09/2026                                   *
+000390*---------------------------------------------------------------*
+000400*   MODIFICATION HISTORY                                        *
+000410*---------------------------------------------------------------*
+000420*   DATE       INIT  DESCRIPTION                                *
+000430*   ---------- ----  ---------------------------------------    *
+000440*   08/09/2026 DK    ORIGINAL PROGRAM.                          *
+000450*   08/09/2026 DK    SWITCHED THE HISTORY LOG CALL FROM AMSV120  *
+000460*                    TO AMSV121 - AMSV120 DOES NATIVE COBOL      *
+000470*                    FILE I/O AGAINST A SELECT/ASSIGN DATASET,   *
+000480*                    WHICH CANNOT RUN UNDER CICS.  AMSV121       *
+000490*                    WRITES THE SAME AUDIT RECORD TO THE AMVH TD *
+000500*                    QUEUE, WHICH IS MAPPED ONTO THE SAME        *
+000510*                    AMSVHIST DATASET THE BATCH SIDE USES.       *
+000520*****************************************************************
+000530 IDENTIFICATION DIVISION.
+000540 PROGRAM-ID.     AMSV180.
+000550 AUTHOR.         D. KOWALCZYK.
+000560 INSTALLATION.   AMS DISTRIBUTION SYSTEMS.
+000570 DATE-WRITTEN.   08/09/2026.
+000580 DATE-COMPILED.  08/09/2026.
+000590 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000610 SOURCE-COMPUTER. IBM-370.
+000620 OBJECT-COMPUTER. IBM-370.
+000630 DATA DIVISION.
+000640 WORKING-STORAGE SECTION.
+000650*****************************************************************
+000660*   AMS-VENDOR IS READ/WRITTEN THROUGH CICS FILE CONTROL, SO IT  *
+000670*   LIVES IN WORKING-STORAGE RATHER THAN AN FD - THERE IS NO     *
+000680*   FILE SECTION IN A CICS PROGRAM.                              *
+000690*****************************************************************
+000700 COPY Vendor.
+000710 01  WS-LOCK-BUFFER              PIC X(177).
+000720 COPY AMSVBRND.
+000730 COPY AMSVSTPC.
+000740 COPY AMSV180.
+000750 01  WS-RESP                     PIC S9(08) COMP.
+000760 01  WS-RECEIVE-LENGTH           PIC S9(04) COMP.
+000770 01  WS-EDIT-SWITCH              PIC X(01).
+000780     88  WS-EDIT-OK              VALUE 'Y'.
+000790     88  WS-EDIT-NOT-OK          VALUE 'N'.
+000800 01  WS-EDIT-REASON              PIC X(40).
+000810 01  WS-KEY-LINE.
+000820     05  KL-FUNCTION             PIC X(01).
+000830     05  KL-BRAND                PIC X(03).
+000840     05  KL-LOCATION-NUMBER      PIC 9(04).
+000850 01  WS-DETAIL-LINE.
+000860     05  DL-VENDOR-DATA          PIC X(170).
+000870 01  WS-SEND-LINE                PIC X(80).
+000880 01  AMSV121-PARMS.
+000890     05  AMSV121-CHANGE-TYPE     PIC X(01).
+000900     05  AMSV121-CHANGED-BY      PIC X(08).
+000910     05  AMSV121-BEFORE-VENDOR   PIC X(177).
+000920     05  AMSV121-AFTER-VENDOR    PIC X(177).
+000930     05  AMSV121-RETURN-CODE     PIC 9(02).
+000940 LINKAGE SECTION.
+000950 01  DFHCOMMAREA                 PIC X(194).
+000960 PROCEDURE DIVISION.
+000970*****************************************************************
+000980*    0000-MAINLINE                                              *
+000990*****************************************************************
+001000 0000-MAINLINE.
+001010     IF EIBCALEN = 0
+001020         PERFORM 1000-INITIAL-ENTRY THRU 1000-EXIT
+001030     ELSE
+001040         MOVE DFHCOMMAREA TO AMSV180-COMMAREA
+001050         PERFORM 2000-CONTINUE-CONVERSATION THRU 2000-EXIT
+001060     END-IF.
+001070     EXEC CICS RETURN
+001080         TRANSID('VMNT')
+001090         COMMAREA(AMSV180-COMMAREA)
+001100         LENGTH(LENGTH OF AMSV180-COMMAREA)
+001110     END-EXEC.
+001120     GOBACK.
+001130*****************************************************************
+001140*    1000-INITIAL-ENTRY                                         *
+001150*        FIRST SCREEN OF A NEW CONVERSATION - PROMPTS FOR THE    *
+001160*        FUNCTION CODE AND KEY.  CA-CHANGED-BY IS CAPTURED HERE, *
+001170*        ONCE PER CONVERSATION, FROM THE SIGNED-ON OPERATOR ID   *
+001180*        SO THE AUDIT LOG KNOWS WHO MADE THE CHANGE, THE SAME    *
+001190*        WAY THE BATCH SIDE LOGS VMT-CHANGED-BY FROM THE         *
+001200*        TRANSACTION RECORD.                                    *
+001210*****************************************************************
+001220 1000-INITIAL-ENTRY.
+001230     MOVE SPACES TO AMSV180-COMMAREA.
+001240     EXEC CICS ASSIGN
+001250         OPERID(CA-CHANGED-BY)
+001260     END-EXEC.
+001270     SET CA-AWAITING-KEY TO TRUE.
+001280     MOVE SPACES TO WS-SEND-LINE.
+001290     MOVE 'AMSV180 VENDOR MAINT - FUNCTION(I/A/C/D) BRAND LOC#'
+001300         TO WS-SEND-LINE.
+001310     EXEC CICS SEND
+001320         FROM(WS-SEND-LINE)
+001330         LENGTH(LENGTH OF WS-SEND-LINE)
+001340         ERASE
+001350     END-EXEC.
+001360 1000-EXIT.
+001370     EXIT.
+001380*****************************************************************
+001390*    2000-CONTINUE-CONVERSATION                                 *
+001400*        DISPATCHES ON THE DIALOG STATE CARRIED IN THE COMMAREA. *
+001410*****************************************************************
+001420 2000-CONTINUE-CONVERSATION.
+001430     EVALUATE TRUE
+001440         WHEN CA-AWAITING-KEY
+001450             PERFORM 2100-RECEIVE-KEY-LINE THRU 2100-EXIT
+001460         WHEN CA-AWAITING-DETAIL
+001470             PERFORM 2200-RECEIVE-DETAIL-LINE THRU 2200-EXIT
+001480         WHEN OTHER
+001490             PERFORM 1000-INITIAL-ENTRY THRU 1000-EXIT
+001500     END-EVALUATE.
+001510 2000-EXIT.
+001520     EXIT.
+001530*****************************************************************
+001540*    2100-RECEIVE-KEY-LINE                                      *
+001550*        RECEIVES FUNCTION + BRAND + LOCATION-NUMBER AND ROUTES  *
+001560*        TO THE PARAGRAPH FOR THAT FUNCTION.                     *
+001570*****************************************************************
+001580 2100-RECEIVE-KEY-LINE.
+001590     MOVE LENGTH OF WS-KEY-LINE TO WS-RECEIVE-LENGTH.
+001600     EXEC CICS RECEIVE
+001610         INTO(WS-KEY-LINE)
+001620         LENGTH(WS-RECEIVE-LENGTH)
+001630         RESP(WS-RESP)
+001640     END-EXEC.
+001650     IF WS-RESP NOT = ZERO
+001660         MOVE 'I' TO KL-FUNCTION
+001670     END-IF.
+001680     MOVE KL-BRAND TO CA-BRAND.
+001690     MOVE KL-LOCATION-NUMBER TO CA-LOCATION-NUMBER.
+001700     MOVE KL-FUNCTION TO CA-FUNCTION.
+001710     EVALUATE TRUE
+001720         WHEN CA-INQUIRE
+001730             PERFORM 2300-DO-INQUIRE THRU 2300-EXIT
+001740         WHEN CA-DELETE
+001750             PERFORM 2400-DO-DELETE THRU 2400-EXIT
+001760         WHEN CA-ADD OR CA-CHANGE
+001770             PERFORM 2500-PROMPT-FOR-DETAIL THRU 2500-EXIT
+001780         WHEN OTHER
+001790             MOVE 'UNRECOGNIZED FUNCTION - USE I, A, C OR D'
+001800                 TO WS-EDIT-REASON
+001810             PERFORM 2900-SEND-ERROR THRU 2900-EXIT
+001820             SET CA-AWAITING-KEY TO TRUE
+001830     END-EVALUATE.
+001840 2100-EXIT.
+001850     EXIT.
+001860*****************************************************************
+001870*    2200-RECEIVE-DETAIL-LINE                                   *
+001880*        SECOND SCREEN OF AN ADD OR CHANGE - RECEIVES THE        *
+001890*        REMAINING VENDOR FIELDS, EDITS THEM AND APPLIES THE     *
+001900*        TRANSACTION.                                            *
+001910*****************************************************************
+001920 2200-RECEIVE-DETAIL-LINE.
+001930     MOVE LENGTH OF WS-DETAIL-LINE TO WS-RECEIVE-LENGTH.
+001940     EXEC CICS RECEIVE
+001950         INTO(WS-DETAIL-LINE)
+001960         LENGTH(WS-RECEIVE-LENGTH)
+001970         RESP(WS-RESP)
+001980     END-EXEC.
+001990     MOVE CA-BRAND TO BRAND OF AMS-VENDOR.
+002000     MOVE CA-LOCATION-NUMBER TO LOCATION-NUMBER OF AMS-VENDOR.
+002010     MOVE DL-VENDOR-DATA TO AMS-VENDOR(8:170).
+002020     PERFORM 2210-EDIT-DETAIL THRU 2210-EXIT.
+002030     IF WS-EDIT-OK
+002040         IF CA-ADD
+002050             PERFORM 2230-DO-ADD THRU 2230-EXIT
+002060         ELSE
+002070             PERFORM 2240-DO-CHANGE THRU 2240-EXIT
+002080         END-IF
+002090     ELSE
+002100         PERFORM 2900-SEND-ERROR THRU 2900-EXIT
+002110     END-IF.
+002120     SET CA-AWAITING-KEY TO TRUE.
+002130 2200-EXIT.
+002140     EXIT.
+002150*****************************************************************
+002160*    2210-EDIT-DETAIL                                           *
+002170*        STATE/POSTCODE CROSS-EDIT AND CONTACT-PHONE FORMAT     *
+002180*        EDIT - THE SAME RULES AMSV125 APPLIES IN BATCH.         *
+002190*****************************************************************
+002200 2210-EDIT-DETAIL.
+002210     SET WS-EDIT-OK TO TRUE.
+002220     SET AMSVSTPC-IDX TO 1.
+002230     SEARCH AMSVSTPC-ENTRY
+002240         AT END
+002250             SET WS-EDIT-NOT-OK TO TRUE
+002260             MOVE 'STATE DOES NOT AGREE WITH POSTCODE'
+002270                 TO WS-EDIT-REASON
+002280         WHEN STATE OF AMS-VENDOR = SPT-STATE (AMSVSTPC-IDX)
+002290            AND POSTCODE OF AMS-VENDOR
+002300                 NOT LESS THAN SPT-LOW-POSTCODE (AMSVSTPC-IDX)
+002310            AND POSTCODE OF AMS-VENDOR
+002320                 NOT GREATER THAN SPT-HIGH-POSTCODE(AMSVSTPC-IDX)
+002330             CONTINUE
+002340     END-SEARCH.
+002350     IF WS-EDIT-OK
+002360         IF CONTACT-PHONE OF AMS-VENDOR NOT = SPACES
+002370            AND CONTACT-PHONE OF AMS-VENDOR NOT NUMERIC
+002380             SET WS-EDIT-NOT-OK TO TRUE
+002390             MOVE 'CONTACT-PHONE IS NOT NUMERIC' TO WS-EDIT-REASON
+002400         END-IF
+002410     END-IF.
+002420     IF WS-EDIT-OK
+002430         EXEC CICS READ
+002440             DATASET('AMSVBRK')
+002450             INTO(BRAND-MASTER-RECORD)
+002460             RIDFLD(CA-BRAND)
+002470             RESP(WS-RESP)
+002480         END-EXEC
+002490         IF WS-RESP NOT = ZERO
+002500             SET WS-EDIT-NOT-OK TO TRUE
+002510             MOVE 'BRAND NOT ON BRAND MASTER' TO WS-EDIT-REASON
+002520         ELSE
+002530             IF NOT BRM-IS-ACTIVE
+002540                 SET WS-EDIT-NOT-OK TO TRUE
+002550                 MOVE 'BRAND CODE IS INACTIVE' TO WS-EDIT-REASON
+002560             END-IF
+002570         END-IF
+002580     END-IF.
+002590 2210-EXIT.
+002600     EXIT.
+002610*****************************************************************
+002620*    2300-DO-INQUIRE                                            *
+002630*****************************************************************
+002640 2300-DO-INQUIRE.
+002650     MOVE CA-BRAND TO AMS-VENDOR-KEY(1:3).
+002660     MOVE CA-LOCATION-NUMBER TO AMS-VENDOR-KEY(4:4).
+002670     EXEC CICS READ
+002680         DATASET('AMSVMST')
+002690         INTO(AMS-VENDOR)
+002700         RIDFLD(AMS-VENDOR-KEY)
+002710         RESP(WS-RESP)
+002720     END-EXEC.
+002730     IF WS-RESP = ZERO
+002740         MOVE SPACES TO WS-SEND-LINE
+002750         STRING LOCATION-NAME OF AMS-VENDOR DELIMITED BY SIZE
+002760             ' ' DELIMITED BY SIZE
+002770             ADDRESS-1 OF AMS-VENDOR DELIMITED BY SIZE
+002780             INTO WS-SEND-LINE
+002790         END-STRING
+002800         EXEC CICS SEND
+002810             FROM(WS-SEND-LINE)
+002820             LENGTH(LENGTH OF WS-SEND-LINE)
+002830             ERASE
+002840         END-EXEC
+002850     ELSE
+002860         MOVE 'LOCATION NOT ON MASTER' TO WS-EDIT-REASON
+002870         PERFORM 2900-SEND-ERROR THRU 2900-EXIT
+002880     END-IF.
+002890 2300-EXIT.
+002900     EXIT.
+002910*****************************************************************
+002920*    2400-DO-DELETE                                             *
+002930*****************************************************************
+002940 2400-DO-DELETE.
+002950     MOVE CA-BRAND TO AMS-VENDOR-KEY(1:3).
+002960     MOVE CA-LOCATION-NUMBER TO AMS-VENDOR-KEY(4:4).
+002970     EXEC CICS READ
+002980         DATASET('AMSVMST')
+002990         INTO(AMS-VENDOR)
+003000         RIDFLD(AMS-VENDOR-KEY)
+003010         UPDATE
+003020         RESP(WS-RESP)
+003030     END-EXEC.
+003040     IF WS-RESP NOT = ZERO
+003050         MOVE 'LOCATION NOT ON MASTER' TO WS-EDIT-REASON
+003060         PERFORM 2900-SEND-ERROR THRU 2900-EXIT
+003070         GO TO 2400-EXIT
+003080     END-IF.
+003090     EXEC CICS DELETE
+003100         DATASET('AMSVMST')
+003110         RESP(WS-RESP)
+003120     END-EXEC.
+003130     IF WS-RESP NOT = ZERO
+003140         MOVE 'DELETE FAILED' TO WS-EDIT-REASON
+003150         PERFORM 2900-SEND-ERROR THRU 2900-EXIT
+003160         GO TO 2400-EXIT
+003170     END-IF.
+003180     MOVE 'D' TO AMSV121-CHANGE-TYPE.
+003190     MOVE AMS-VENDOR TO AMSV121-BEFORE-VENDOR.
+003200     MOVE SPACES TO AMSV121-AFTER-VENDOR.
+003210     MOVE CA-BRAND TO AMSV121-AFTER-VENDOR(1:3).
+003220     MOVE CA-LOCATION-NUMBER TO AMSV121-AFTER-VENDOR(4:4).
+003230     PERFORM 2600-LOG-HISTORY THRU 2600-EXIT.
+003240     MOVE SPACES TO WS-SEND-LINE.
+003250     MOVE 'LOCATION DELETED' TO WS-SEND-LINE.
+003260     EXEC CICS SEND
+003270         FROM(WS-SEND-LINE)
+003280         LENGTH(LENGTH OF WS-SEND-LINE)
+003290         ERASE
+003300     END-EXEC.
+003310 2400-EXIT.
+003320     EXIT.
+003330*****************************************************************
+003340*    2500-PROMPT-FOR-DETAIL                                     *
+003350*        FOR A CHANGE, READS THE EXISTING RECORD SO ITS BEFORE-  *
+003360*        IMAGE CAN RIDE IN THE COMMAREA TO THE NEXT SCREEN; FOR  *
+003370*        AN ADD THERE IS NO EXISTING RECORD TO SHOW.             *
+003380*****************************************************************
+003390 2500-PROMPT-FOR-DETAIL.
+003400     MOVE SPACES TO CA-BEFORE-IMAGE.
+003410     IF CA-CHANGE
+003420         MOVE CA-BRAND TO AMS-VENDOR-KEY(1:3)
+003430         MOVE CA-LOCATION-NUMBER TO AMS-VENDOR-KEY(4:4)
+003440         EXEC CICS READ
+003450             DATASET('AMSVMST')
+003460             INTO(AMS-VENDOR)
+003470             RIDFLD(AMS-VENDOR-KEY)
+003480             RESP(WS-RESP)
+003490         END-EXEC
+003500         IF WS-RESP NOT = ZERO
+003510             MOVE 'LOCATION NOT ON MASTER' TO WS-EDIT-REASON
+003520             PERFORM 2900-SEND-ERROR THRU 2900-EXIT
+003530             SET CA-AWAITING-KEY TO TRUE
+003540             GO TO 2500-EXIT
+003550         END-IF
+003560         MOVE AMS-VENDOR TO CA-BEFORE-IMAGE
+003570     END-IF.
+003580     SET CA-AWAITING-DETAIL TO TRUE.
+003590     MOVE SPACES TO WS-SEND-LINE.
+003600     MOVE 'ENTER TYPE/NAME/ADDRESS/POSTCODE/PHONE/STATE/ACTIVE'
+003610         TO WS-SEND-LINE.
+003620     EXEC CICS SEND
+003630         FROM(WS-SEND-LINE)
+003640         LENGTH(LENGTH OF WS-SEND-LINE)
+003650         ERASE
+003660     END-EXEC.
+003670 2500-EXIT.
+003680     EXIT.
+003690*****************************************************************
+003700*    2230-DO-ADD                                                *
+003710*****************************************************************
+003720 2230-DO-ADD.
+003730     EXEC CICS WRITE
+003740         DATASET('AMSVMST')
+003750         FROM(AMS-VENDOR)
+003760         RIDFLD(AMS-VENDOR-KEY)
+003770         RESP(WS-RESP)
+003780     END-EXEC.
+003790     IF WS-RESP NOT = ZERO
+003800         MOVE 'DUPLICATE KEY ON ADD' TO WS-EDIT-REASON
+003810         PERFORM 2900-SEND-ERROR THRU 2900-EXIT
+003820         GO TO 2230-EXIT
+003830     END-IF.
+003840     MOVE 'A' TO AMSV121-CHANGE-TYPE.
+003850     MOVE SPACES TO AMSV121-BEFORE-VENDOR.
+003860     MOVE AMS-VENDOR TO AMSV121-AFTER-VENDOR.
+003870     PERFORM 2600-LOG-HISTORY THRU 2600-EXIT.
+003880     MOVE SPACES TO WS-SEND-LINE.
+003890     MOVE 'LOCATION ADDED' TO WS-SEND-LINE.
+003900     EXEC CICS SEND
+003910         FROM(WS-SEND-LINE)
+003920         LENGTH(LENGTH OF WS-SEND-LINE)
+003930         ERASE
+003940     END-EXEC.
+003950 2230-EXIT.
+003960     EXIT.
+003970*****************************************************************
+003980*    2240-DO-CHANGE                                             *
+003990*        RE-READS THE MASTER FOR UPDATE IN THIS SAME TASK,       *
+004000*        RATHER THAN TRUSTING A READ FROM THE PRIOR SCREEN, SO   *
+004010*        THE UPDATE LOCK IS NEVER HELD ACROSS A TERMINAL WAIT.   *
+004020*****************************************************************
+004030 2240-DO-CHANGE.
+004040     EXEC CICS READ
+004050         DATASET('AMSVMST')
+004060         INTO(WS-LOCK-BUFFER)
+004070         RIDFLD(AMS-VENDOR-KEY)
+004080         UPDATE
+004090         RESP(WS-RESP)
+004100     END-EXEC.
+004110     IF WS-RESP NOT = ZERO
+004120         MOVE 'LOCATION NO LONGER ON MASTER' TO WS-EDIT-REASON
+004130         PERFORM 2900-SEND-ERROR THRU 2900-EXIT
+004140         GO TO 2240-EXIT
+004150     END-IF.
+004160     EXEC CICS REWRITE
+004170         DATASET('AMSVMST')
+004180         FROM(AMS-VENDOR)
+004190         RESP(WS-RESP)
+004200     END-EXEC.
+004210     IF WS-RESP NOT = ZERO
+004220         MOVE 'REWRITE FAILED ON CHANGE' TO WS-EDIT-REASON
+004230         PERFORM 2900-SEND-ERROR THRU 2900-EXIT
+004240         GO TO 2240-EXIT
+004250     END-IF.
+004260     MOVE 'U' TO AMSV121-CHANGE-TYPE.
+004270     MOVE CA-BEFORE-IMAGE TO AMSV121-BEFORE-VENDOR.
+004280     MOVE AMS-VENDOR TO AMSV121-AFTER-VENDOR.
+004290     PERFORM 2600-LOG-HISTORY THRU 2600-EXIT.
+004300     MOVE SPACES TO WS-SEND-LINE.
+004310     MOVE 'LOCATION CHANGED' TO WS-SEND-LINE.
+004320     EXEC CICS SEND
+004330         FROM(WS-SEND-LINE)
+004340         LENGTH(LENGTH OF WS-SEND-LINE)
+004350         ERASE
+004360     END-EXEC.
+004370 2240-EXIT.
+004380     EXIT.
+004390*****************************************************************
+004400*    2600-LOG-HISTORY                                           *
+004410*        WRITES VENDOR-CHANGE-HISTORY VIA AMSV121, NOT THE       *
+004420*        BATCH WRITER AMSV120 - AMSV120 OPENS AND CLOSES A       *
+004430*        NATIVE SELECT/ASSIGN FILE, WHICH HAS NO DATASET         *
+004440*        BINDING INSIDE A CICS REGION.  AMSV121 WRITES ONE       *
+004450*        RECORD PER CALL TO THE AMVH TD QUEUE AND NEEDS NO       *
+004460*        OPEN OR CLOSE HELD ACROSS CALLS.  CHANGED-BY IS THE     *
+004470*        OPERATOR ID CAPTURED IN CA-CHANGED-BY AT 1000-INITIAL-  *
+004480*        ENTRY, NOT A LITERAL, SO THE HISTORY RECORD NAMES THE   *
+004490*        OPERATOR WHO ACTUALLY MADE THE CHANGE.                  *
+004500*****************************************************************
+004510 2600-LOG-HISTORY.
+004520     MOVE CA-CHANGED-BY TO AMSV121-CHANGED-BY.
+004530     CALL 'AMSV121' USING AMSV121-PARMS.
+004540 2600-EXIT.
+004550     EXIT.
+004560*****************************************************************
+004570*    2900-SEND-ERROR                                            *
+004580*****************************************************************
+004590 2900-SEND-ERROR.
+004600     MOVE SPACES TO WS-SEND-LINE.
+004610     MOVE WS-EDIT-REASON TO WS-SEND-LINE.
+004620     EXEC CICS SEND
+004630         FROM(WS-SEND-LINE)
+004640         LENGTH(LENGTH OF WS-SEND-LINE)
+004650         ERASE
+004660     END-EXEC.
+004670 2900-EXIT.
+004680     EXIT.
