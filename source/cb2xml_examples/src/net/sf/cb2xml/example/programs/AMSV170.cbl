@@ -0,0 +1,259 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   PROGRAM-ID  :  AMSV170                                      *
+000040*   DESCRIPTION :  LOCATION-TYPE/BRAND SUMMARY REPORT.  COUNTS   *
+000050*                  ACTIVE LOCATIONS ON THE AMS-VENDOR-MASTER BY  *
+000060*                  BRAND, THEN BY LOCATION-TYPE WITHIN BRAND,    *
+000070*                  THEN BY STATE WITHIN LOCATION-TYPE.  THE      *
+000080*                  MASTER IS IN BRAND/LOCATION-NUMBER SEQUENCE,  *
+000090*                  NOT BRAND/TYPE/STATE, SO ACTIVE LOCATIONS ARE *
+000100*                  EXTRACTED AND RE-SORTED BEFORE THE SUMMARY IS *
+000110*                  ACCUMULATED AND PRINTED.                     *
+000120*                                                               *
+000130*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000140*   INSTALLATION:  AMS DISTRIBUTION SYSTEMS                     *
+000150*   DATE-WRITTEN:  08/09/2026                                   *
+000160*---------------------------------------------------------------*
+000170*   MODIFICATION HISTORY                                        *
+000180*---------------------------------------------------------------*
+000190*   DATE       INIT  DESCRIPTION                                *
+000200*   ---------- ----  ---------------------------------------    *
+000210*   08/09/2026 DK    ORIGINAL PROGRAM.                          *
+000220*****************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID.     AMSV170.
+000250 AUTHOR.         D. KOWALCZYK.
+000260 INSTALLATION.   AMS DISTRIBUTION SYSTEMS.
+000270 DATE-WRITTEN.   08/09/2026.
+000280 DATE-COMPILED.  08/09/2026.
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-370.
+000320 OBJECT-COMPUTER. IBM-370.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT AMS-VENDOR-MASTER ASSIGN TO AMSVMST
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS SEQUENTIAL
+000380         RECORD KEY IS AMS-VENDOR-KEY
+000390         FILE STATUS IS WS-MASTER-STATUS.
+000400     SELECT SORT-WORK-FILE ASSIGN TO SRTWORK.
+000410     SELECT AMSV170-REPORT ASSIGN TO AMV7RPT
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS WS-REPORT-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  AMS-VENDOR-MASTER
+000470     RECORDING MODE IS F.
+000480 COPY Vendor.
+000490 SD  SORT-WORK-FILE.
+000500 01  SORT-WORK-REC.
+000510     03  SW-BRAND                PIC X(03).
+000520     03  SW-LOCATION-TYPE        PIC XX.
+000530     03  SW-STATE                PIC X(03).
+000540 FD  AMSV170-REPORT
+000550     RECORDING MODE IS F.
+000560 01  AMSV170-REPORT-LINE         PIC X(132).
+000570 WORKING-STORAGE SECTION.
+000580 01  WS-MASTER-STATUS            PIC XX.
+000590     88  WS-MASTER-OK            VALUE '00'.
+000600 01  WS-REPORT-STATUS            PIC XX.
+000610     88  WS-REPORT-OK            VALUE '00'.
+000620 01  WS-SWITCHES.
+000630     05  WS-MASTER-EOF-SWITCH    PIC X(01) VALUE 'N'.
+000640         88  WS-MASTER-EOF       VALUE 'Y'.
+000650     05  WS-SORT-EOF-SWITCH      PIC X(01) VALUE 'N'.
+000660         88  WS-SORT-EOF         VALUE 'Y'.
+000670     05  WS-FIRST-RECORD-SWITCH  PIC X(01) VALUE 'Y'.
+000680         88  WS-FIRST-RECORD     VALUE 'Y'.
+000690 01  WS-PREVIOUS-KEY.
+000700     03  WS-PREVIOUS-BRAND       PIC X(03).
+000710     03  WS-PREVIOUS-TYPE        PIC XX.
+000720     03  WS-PREVIOUS-STATE       PIC X(03).
+000730 01  WS-STATE-COUNT              PIC 9(07) COMP VALUE ZERO.
+000740 01  WS-BRAND-TOTAL              PIC 9(07) COMP VALUE ZERO.
+000750 01  WS-GRAND-TOTAL              PIC 9(07) COMP VALUE ZERO.
+000760 01  WS-REPORT-HEADING-1.
+000770     05  FILLER                  PIC X(40)
+000780             VALUE 'AMSV170 - LOCATION SUMMARY BY BRAND/'.
+000790     05  FILLER                  PIC X(15) VALUE 'TYPE/STATE'.
+000800     05  FILLER                  PIC X(77) VALUE SPACES.
+000810 01  WS-BRAND-BREAK-LINE.
+000820     05  FILLER                  PIC X(02) VALUE SPACES.
+000830     05  FILLER                  PIC X(07) VALUE 'BRAND: '.
+000840     05  BB-BRAND                PIC X(03).
+000850     05  FILLER                  PIC X(120) VALUE SPACES.
+000860 01  WS-TYPE-BREAK-LINE.
+000870     05  FILLER                  PIC X(06) VALUE SPACES.
+000880     05  FILLER                  PIC X(15)
+000890             VALUE 'LOCATION-TYPE: '.
+000900     05  TB-LOCATION-TYPE        PIC XX.
+000910     05  FILLER                  PIC X(109) VALUE SPACES.
+000920 01  WS-STATE-DETAIL-LINE.
+000930     05  FILLER                  PIC X(10) VALUE SPACES.
+000940     05  FILLER                  PIC X(07) VALUE 'STATE: '.
+000950     05  SD-STATE                PIC X(03).
+000960     05  FILLER                  PIC X(05) VALUE SPACES.
+000970     05  FILLER                  PIC X(07) VALUE 'COUNT: '.
+000980     05  SD-COUNT                PIC ZZZ,ZZ9.
+000990     05  FILLER                  PIC X(90) VALUE SPACES.
+001000 01  WS-BRAND-TOTAL-LINE.
+001010     05  FILLER                  PIC X(05) VALUE SPACES.
+001020     05  FILLER                  PIC X(14) VALUE 'BRAND TOTAL : '.
+001030     05  BT-COUNT                PIC ZZZ,ZZ9.
+001040     05  FILLER                  PIC X(103) VALUE SPACES.
+001050 01  WS-GRAND-TOTAL-LINE.
+001060     05  FILLER                  PIC X(02) VALUE SPACES.
+001070     05  FILLER                  PIC X(14) VALUE 'GRAND TOTAL : '.
+001080     05  GT-COUNT                PIC ZZZ,ZZ9.
+001090     05  FILLER                  PIC X(106) VALUE SPACES.
+001100 PROCEDURE DIVISION.
+001110*****************************************************************
+001120*    0000-MAINLINE                                              *
+001130*****************************************************************
+001140 0000-MAINLINE.
+001150     OPEN OUTPUT AMSV170-REPORT.
+001160     IF NOT WS-REPORT-OK
+001170         DISPLAY 'AMSV170 - OPEN FAILED, AMSV170-REPORT '
+001180             WS-REPORT-STATUS
+001190         MOVE 16 TO RETURN-CODE
+001200         STOP RUN
+001210     END-IF.
+001220     WRITE AMSV170-REPORT-LINE FROM WS-REPORT-HEADING-1.
+001230     SORT SORT-WORK-FILE
+001240         ON ASCENDING KEY SW-BRAND SW-LOCATION-TYPE SW-STATE
+001250         INPUT PROCEDURE IS 2000-EXTRACT-ACTIVE THRU 2000-EXIT
+001260         OUTPUT PROCEDURE IS 3000-SUMMARIZE THRU 3000-EXIT.
+001270     CLOSE AMSV170-REPORT.
+001280     STOP RUN.
+001290*****************************************************************
+001300*    2000-EXTRACT-ACTIVE                                        *
+001310*        INPUT PROCEDURE - RELEASES ONE SORT-WORK-REC FOR EVERY  *
+001320*        ACTIVE LOCATION ON THE MASTER.                          *
+001330*****************************************************************
+001340 2000-EXTRACT-ACTIVE.
+001350     OPEN INPUT AMS-VENDOR-MASTER.
+001360     IF NOT WS-MASTER-OK
+001370         DISPLAY 'AMSV170 - OPEN FAILED, AMS-VENDOR-MASTER '
+001380             WS-MASTER-STATUS
+001390         MOVE 16 TO RETURN-CODE
+001400         STOP RUN
+001410     END-IF.
+001420     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001430     PERFORM 2200-RELEASE-ONE-LOCATION THRU 2200-EXIT
+001440         UNTIL WS-MASTER-EOF.
+001450     CLOSE AMS-VENDOR-MASTER.
+001460 2000-EXIT.
+001470     EXIT.
+001480*****************************************************************
+001490*    2100-READ-MASTER                                           *
+001500*****************************************************************
+001510 2100-READ-MASTER.
+001520     READ AMS-VENDOR-MASTER NEXT RECORD
+001530         AT END
+001540             SET WS-MASTER-EOF TO TRUE
+001550     END-READ.
+001560 2100-EXIT.
+001570     EXIT.
+001580*****************************************************************
+001590*    2200-RELEASE-ONE-LOCATION                                  *
+001600*****************************************************************
+001610 2200-RELEASE-ONE-LOCATION.
+001620     IF LOCATION-IS-ACTIVE
+001630         MOVE BRAND OF AMS-VENDOR TO SW-BRAND
+001640         MOVE LOCATION-TYPE OF AMS-VENDOR TO SW-LOCATION-TYPE
+001650         MOVE STATE OF AMS-VENDOR TO SW-STATE
+001660         RELEASE SORT-WORK-REC
+001670     END-IF.
+001680     PERFORM 2100-READ-MASTER THRU 2100-EXIT.
+001690 2200-EXIT.
+001700     EXIT.
+001710*****************************************************************
+001720*    3000-SUMMARIZE                                             *
+001730*        OUTPUT PROCEDURE - THE SORTED WORK FILE HAS ONE RECORD  *
+001740*        PER ACTIVE LOCATION, SO IDENTICAL BRAND/TYPE/STATE      *
+001750*        TRIPLES ARE ADJACENT; COUNT THEM AND PRINT ONE LINE     *
+001760*        PER TRIPLE, WITH BREAK HEADINGS FOR BRAND AND TYPE.     *
+001770*****************************************************************
+001780 3000-SUMMARIZE.
+001790     PERFORM 3100-RETURN-SORTED-REC THRU 3100-EXIT.
+001800     PERFORM 3200-ACCUMULATE-ONE-TRIPLE THRU 3200-EXIT
+001810         UNTIL WS-SORT-EOF.
+001820     IF NOT WS-FIRST-RECORD
+001830         PERFORM 3300-PRINT-STATE-LINE THRU 3300-EXIT
+001840         PERFORM 3400-PRINT-BRAND-TOTAL THRU 3400-EXIT
+001850     END-IF.
+001860     MOVE WS-GRAND-TOTAL TO GT-COUNT.
+001870     WRITE AMSV170-REPORT-LINE FROM WS-GRAND-TOTAL-LINE.
+001880 3000-EXIT.
+001890     EXIT.
+001900*****************************************************************
+001910*    3100-RETURN-SORTED-REC                                     *
+001920*****************************************************************
+001930 3100-RETURN-SORTED-REC.
+001940     RETURN SORT-WORK-FILE
+001950         AT END
+001960             SET WS-SORT-EOF TO TRUE
+001970     END-RETURN.
+001980 3100-EXIT.
+001990     EXIT.
+002000*****************************************************************
+002010*    3200-ACCUMULATE-ONE-TRIPLE                                 *
+002020*****************************************************************
+002030 3200-ACCUMULATE-ONE-TRIPLE.
+002040     IF WS-FIRST-RECORD
+002050         MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+002060         MOVE SW-BRAND TO WS-PREVIOUS-BRAND BB-BRAND
+002070         MOVE SW-LOCATION-TYPE TO WS-PREVIOUS-TYPE
+002080         MOVE SW-LOCATION-TYPE TO TB-LOCATION-TYPE
+002090         MOVE SW-STATE TO WS-PREVIOUS-STATE
+002100         WRITE AMSV170-REPORT-LINE FROM WS-BRAND-BREAK-LINE
+002110         WRITE AMSV170-REPORT-LINE FROM WS-TYPE-BREAK-LINE
+002120     ELSE
+002130         IF SW-BRAND NOT = WS-PREVIOUS-BRAND
+002140             PERFORM 3300-PRINT-STATE-LINE THRU 3300-EXIT
+002150             PERFORM 3400-PRINT-BRAND-TOTAL THRU 3400-EXIT
+002160             MOVE SW-BRAND TO WS-PREVIOUS-BRAND BB-BRAND
+002170             MOVE SW-LOCATION-TYPE TO WS-PREVIOUS-TYPE
+002180                 TB-LOCATION-TYPE
+002190             WRITE AMSV170-REPORT-LINE FROM WS-BRAND-BREAK-LINE
+002200             WRITE AMSV170-REPORT-LINE FROM WS-TYPE-BREAK-LINE
+002210         ELSE
+002220             IF SW-LOCATION-TYPE NOT = WS-PREVIOUS-TYPE
+002230                 PERFORM 3300-PRINT-STATE-LINE THRU 3300-EXIT
+002240                 MOVE SW-LOCATION-TYPE TO WS-PREVIOUS-TYPE
+002250                     TB-LOCATION-TYPE
+002260                 WRITE AMSV170-REPORT-LINE FROM WS-TYPE-BREAK-LINE
+002270             ELSE
+002280                 IF SW-STATE NOT = WS-PREVIOUS-STATE
+002290                     PERFORM 3300-PRINT-STATE-LINE THRU 3300-EXIT
+002300                 END-IF
+002310             END-IF
+002320         END-IF
+002330         MOVE SW-STATE TO WS-PREVIOUS-STATE
+002340     END-IF.
+002350     ADD 1 TO WS-STATE-COUNT.
+002360     PERFORM 3100-RETURN-SORTED-REC THRU 3100-EXIT.
+002370 3200-EXIT.
+002380     EXIT.
+002390*****************************************************************
+002400*    3300-PRINT-STATE-LINE                                      *
+002410*****************************************************************
+002420 3300-PRINT-STATE-LINE.
+002430     MOVE WS-PREVIOUS-STATE TO SD-STATE.
+002440     MOVE WS-STATE-COUNT TO SD-COUNT.
+002450     WRITE AMSV170-REPORT-LINE FROM WS-STATE-DETAIL-LINE.
+002460     ADD WS-STATE-COUNT TO WS-BRAND-TOTAL.
+002470     ADD WS-STATE-COUNT TO WS-GRAND-TOTAL.
+002480     MOVE ZERO TO WS-STATE-COUNT.
+002490 3300-EXIT.
+002500     EXIT.
+002510*****************************************************************
+002520*    3400-PRINT-BRAND-TOTAL                                     *
+002530*****************************************************************
+002540 3400-PRINT-BRAND-TOTAL.
+002550     MOVE WS-BRAND-TOTAL TO BT-COUNT.
+002560     WRITE AMSV170-REPORT-LINE FROM WS-BRAND-TOTAL-LINE.
+002570     MOVE ZERO TO WS-BRAND-TOTAL.
+002580 3400-EXIT.
+002590     EXIT.
