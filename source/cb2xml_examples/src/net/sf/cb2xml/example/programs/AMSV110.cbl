@@ -0,0 +1,180 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   PROGRAM-ID  :  AMSV110                                      *
+000040*   DESCRIPTION :  DUPLICATE BRAND / LOCATION-NUMBER DETECTION   *
+000050*                  FOR THE AMS-VENDOR LOAD.  THE FILE IS SORTED  *
+000060*                  BY BRAND AND LOCATION-NUMBER; ANY KEY THAT    *
+000070*                  APPEARS MORE THAN ONCE IS WRITTEN TO THE      *
+000080*                  EXCEPTIONS REPORT.  RUN THIS BEFORE THE LOAD  *
+000090*                  IS ALLOWED TO COMMIT - A NON-ZERO RETURN-CODE *
+000100*                  MEANS AT LEAST ONE DUPLICATE WAS FOUND AND    *
+000110*                  THE LOAD SHOULD BE HELD.                     *
+000120*                                                               *
+000130*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000140*   INSTALLATION:  AMS DISTRIBUTION SYSTEMS                     *
+000150*   DATE-WRITTEN:  08/09/2026                                   *
+000160*---------------------------------------------------------------*
+000170*   MODIFICATION HISTORY                                        *
+000180*---------------------------------------------------------------*
+000190*   DATE       INIT  DESCRIPTION                                *
+000200*   ---------- ----  ---------------------------------------    *
+000210*   08/09/2026 DK    ORIGINAL PROGRAM.                          *
+000220*****************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID.     AMSV110.
+000250 AUTHOR.         D. KOWALCZYK.
+000260 INSTALLATION.   AMS DISTRIBUTION SYSTEMS.
+000270 DATE-WRITTEN.   08/09/2026.
+000280 DATE-COMPILED.  08/09/2026.
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-370.
+000320 OBJECT-COMPUTER. IBM-370.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT AMS-VENDOR-FILE ASSIGN TO AMSVEND
+000360         ORGANIZATION IS SEQUENTIAL.
+000370     SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+000380     SELECT AMSV110-REPORT ASSIGN TO AMV2RPT
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS WS-REPORT-STATUS.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  AMS-VENDOR-FILE
+000440     RECORDING MODE IS F.
+000450 COPY Vendor.
+000460 SD  SORT-WORK-FILE.
+000470 COPY Vendor REPLACING ==AMS-VENDOR-ALT== BY ==SORT-VENDOR-ALT==
+000480                       ==AMS-VENDOR-KEY== BY ==SORT-VENDOR-KEY==
+000490                       ==AMS-VENDOR==     BY ==SORT-VENDOR==.
+000500 FD  AMSV110-REPORT
+000510     RECORDING MODE IS F.
+000520 01  AMSV110-REPORT-LINE         PIC X(132).
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-REPORT-STATUS            PIC XX.
+000550     88  WS-REPORT-OK            VALUE '00'.
+000560 01  WS-SWITCHES.
+000570     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000580         88  WS-EOF              VALUE 'Y'.
+000590     05  WS-FIRST-RECORD-SWITCH  PIC X(01) VALUE 'Y'.
+000600         88  WS-FIRST-RECORD     VALUE 'Y'.
+000610 01  WS-COUNTERS.
+000620     05  WS-RECORDS-READ         PIC 9(07) COMP VALUE ZERO.
+000630     05  WS-DUPLICATES-FOUND     PIC 9(07) COMP VALUE ZERO.
+000640 01  WS-PREVIOUS-KEY.
+000650     05  WS-PREVIOUS-BRAND       PIC X(03).
+000660     05  WS-PREVIOUS-LOCN        PIC 9(04).
+000670 01  WS-PREVIOUS-NAME            PIC X(35).
+000680 01  WS-REPORT-HEADING-1.
+000690     05  FILLER                  PIC X(38)
+000700             VALUE 'AMSV110 - DUPLICATE BRAND/LOCATION-NO'.
+000710     05  FILLER                  PIC X(94) VALUE SPACES.
+000720 01  WS-REPORT-DETAIL-LINE.
+000730     05  FILLER                  PIC X(03) VALUE SPACES.
+000740     05  RD-BRAND                PIC X(03).
+000750     05  FILLER                  PIC X(02) VALUE SPACES.
+000760     05  RD-LOCATION-NUMBER      PIC 9(04).
+000770     05  FILLER                  PIC X(02) VALUE SPACES.
+000780     05  RD-PRIOR-NAME           PIC X(35).
+000790     05  FILLER                  PIC X(02) VALUE SPACES.
+000800     05  RD-CURRENT-NAME         PIC X(35).
+000810     05  FILLER                  PIC X(46) VALUE SPACES.
+000820 01  WS-REPORT-TOTAL-LINE.
+000830     05  FILLER                  PIC X(20)
+000840             VALUE 'RECORDS READ      : '.
+000850     05  RT-RECORDS-READ         PIC ZZZ,ZZ9.
+000860     05  FILLER                  PIC X(104) VALUE SPACES.
+000870 01  WS-REPORT-TOTAL-LINE-2.
+000880     05  FILLER                  PIC X(20)
+000890             VALUE 'DUPLICATES FOUND  : '.
+000900     05  RT-DUPLICATES-FOUND     PIC ZZZ,ZZ9.
+000910     05  FILLER                  PIC X(104) VALUE SPACES.
+000920 PROCEDURE DIVISION.
+000930*****************************************************************
+000940*    0000-MAINLINE                                              *
+000950*****************************************************************
+000960 0000-MAINLINE.
+000970     MOVE ZERO TO RETURN-CODE.
+000980     OPEN OUTPUT AMSV110-REPORT.
+000990     IF NOT WS-REPORT-OK
+001000         DISPLAY 'AMSV110 - OPEN FAILED, AMSV110-REPORT '
+001010             WS-REPORT-STATUS
+001020         MOVE 16 TO RETURN-CODE
+001030         STOP RUN
+001040     END-IF.
+001050     WRITE AMSV110-REPORT-LINE FROM WS-REPORT-HEADING-1.
+001060     SORT SORT-WORK-FILE
+001070         ON ASCENDING KEY BRAND OF SORT-VENDOR
+001080                          LOCATION-NUMBER OF SORT-VENDOR
+001090         USING AMS-VENDOR-FILE
+001100         OUTPUT PROCEDURE IS 3000-DETECT-DUPLICATES THRU
+001110                             3000-EXIT.
+001120     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001130     STOP RUN.
+001140*****************************************************************
+001150*    3000-DETECT-DUPLICATES                                     *
+001160*        SORT OUTPUT PROCEDURE - RECEIVES EVERY RECORD IN        *
+001170*        BRAND / LOCATION-NUMBER SEQUENCE, ONE AT A TIME.        *
+001180*****************************************************************
+001190 3000-DETECT-DUPLICATES.
+001200     PERFORM 3100-RETURN-SORTED-RECORD THRU 3100-EXIT.
+001210     PERFORM 3200-CHECK-FOR-DUPLICATE THRU 3200-EXIT
+001220         UNTIL WS-EOF.
+001230 3000-EXIT.
+001240     EXIT.
+001250*****************************************************************
+001260*    3100-RETURN-SORTED-RECORD                                  *
+001270*****************************************************************
+001280 3100-RETURN-SORTED-RECORD.
+001290     RETURN SORT-WORK-FILE
+001300         AT END
+001310             SET WS-EOF TO TRUE
+001320     END-RETURN.
+001330 3100-EXIT.
+001340     EXIT.
+001350*****************************************************************
+001360*    3200-CHECK-FOR-DUPLICATE                                   *
+001370*****************************************************************
+001380 3200-CHECK-FOR-DUPLICATE.
+001390     ADD 1 TO WS-RECORDS-READ.
+001400     IF WS-FIRST-RECORD
+001410         MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+001420     ELSE
+001430         IF BRAND OF SORT-VENDOR = WS-PREVIOUS-BRAND
+001440            AND LOCATION-NUMBER OF SORT-VENDOR = WS-PREVIOUS-LOCN
+001450             PERFORM 3300-WRITE-DUPLICATE THRU 3300-EXIT
+001460         END-IF
+001470     END-IF.
+001480     MOVE BRAND OF SORT-VENDOR       TO WS-PREVIOUS-BRAND.
+001490     MOVE LOCATION-NUMBER OF SORT-VENDOR TO WS-PREVIOUS-LOCN.
+001500     MOVE LOCATION-NAME OF SORT-VENDOR   TO WS-PREVIOUS-NAME.
+001510     PERFORM 3100-RETURN-SORTED-RECORD THRU 3100-EXIT.
+001520 3200-EXIT.
+001530     EXIT.
+001540*****************************************************************
+001550*    3300-WRITE-DUPLICATE                                       *
+001560*****************************************************************
+001570 3300-WRITE-DUPLICATE.
+001580     ADD 1 TO WS-DUPLICATES-FOUND.
+001590     MOVE SPACES TO WS-REPORT-DETAIL-LINE.
+001600     MOVE BRAND OF SORT-VENDOR TO RD-BRAND.
+001610     MOVE LOCATION-NUMBER OF SORT-VENDOR TO RD-LOCATION-NUMBER.
+001620     MOVE WS-PREVIOUS-NAME TO RD-PRIOR-NAME.
+001630     MOVE LOCATION-NAME OF SORT-VENDOR TO RD-CURRENT-NAME.
+001640     WRITE AMSV110-REPORT-LINE FROM WS-REPORT-DETAIL-LINE.
+001650 3300-EXIT.
+001660     EXIT.
+001670*****************************************************************
+001680*    8000-TERMINATE                                             *
+001690*****************************************************************
+001700 8000-TERMINATE.
+001710     MOVE WS-RECORDS-READ TO RT-RECORDS-READ.
+001720     WRITE AMSV110-REPORT-LINE FROM WS-REPORT-TOTAL-LINE.
+001730     MOVE WS-DUPLICATES-FOUND TO RT-DUPLICATES-FOUND.
+001740     WRITE AMSV110-REPORT-LINE FROM WS-REPORT-TOTAL-LINE-2.
+001750     CLOSE AMSV110-REPORT.
+001760     IF WS-DUPLICATES-FOUND > 0
+001770         MOVE 4 TO RETURN-CODE
+001780     END-IF.
+001790 8000-EXIT.
+001800     EXIT.
