@@ -0,0 +1,142 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   PROGRAM-ID  :  AMSV160                                      *
+000040*   DESCRIPTION :  NIGHTLY GEOCODE EXTRACT.  READS EVERY ACTIVE  *
+000050*                  LOCATION ON THE AMS-VENDOR-MASTER AND WRITES  *
+000060*                  A GEOCODE-EXTRACT-RECORD FOR EACH ONE, FOR    *
+000070*                  TRANSMISSION TO THE EXTERNAL POSTAL           *
+000080*                  VALIDATION SERVICE.  THE SERVICE'S RESPONSE   *
+000090*                  COMES BACK ON A LATER CYCLE AND IS APPLIED BY *
+000100*                  AMSV165.  INACTIVE LOCATIONS ARE NOT SENT -   *
+000110*                  THERE IS NO VALUE IN GEOCODING A LOCATION     *
+000120*                  THAT IS NOT TRADING.                          *
+000130*                                                               *
+000140*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000150*   INSTALLATION:  AMS DISTRIBUTION SYSTEMS                     *
+000160*   DATE-WRITTEN:  08/09/2026                                   *
+000170*---------------------------------------------------------------*
+000180*   MODIFICATION HISTORY                                        *
+000190*---------------------------------------------------------------*
+000200*   DATE       INIT  DESCRIPTION                                *
+000210*   ---------- ----  ---------------------------------------    *
+000220*   08/09/2026 DK    ORIGINAL PROGRAM.                          *
+000230*****************************************************************
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID.     AMSV160.
+000260 AUTHOR.         D. KOWALCZYK.
+000270 INSTALLATION.   AMS DISTRIBUTION SYSTEMS.
+000280 DATE-WRITTEN.   08/09/2026.
+000290 DATE-COMPILED.  08/09/2026.
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER. IBM-370.
+000330 OBJECT-COMPUTER. IBM-370.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT AMS-VENDOR-MASTER ASSIGN TO AMSVMST
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS SEQUENTIAL
+000390         RECORD KEY IS AMS-VENDOR-KEY
+000400         FILE STATUS IS WS-MASTER-STATUS.
+000410     SELECT AMSV160-EXTRACT ASSIGN TO AMV6EXT
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS WS-EXTRACT-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  AMS-VENDOR-MASTER
+000470     RECORDING MODE IS F.
+000480 COPY Vendor.
+000490 FD  AMSV160-EXTRACT
+000500     RECORDING MODE IS F.
+000510 COPY AMSVGEOX.
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-MASTER-STATUS            PIC XX.
+000000     88  WS-MASTER-OK            VALUE '00'.
+000540 01  WS-EXTRACT-STATUS           PIC XX.
+000000     88  WS-EXTRACT-OK           VALUE '00'.
+000550 01  WS-SWITCHES.
+000560     05  WS-MASTER-EOF-SWITCH    PIC X(01) VALUE 'N'.
+000570         88  WS-MASTER-EOF       VALUE 'Y'.
+000580 01  WS-COUNTERS.
+000590     05  WS-LOCATIONS-READ       PIC 9(07) COMP VALUE ZERO.
+000600     05  WS-LOCATIONS-EXTRACTED  PIC 9(07) COMP VALUE ZERO.
+000610 PROCEDURE DIVISION.
+000620*****************************************************************
+000630*    0000-MAINLINE                                              *
+000640*****************************************************************
+000650 0000-MAINLINE.
+000660     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000670     PERFORM 2000-PROCESS-ONE-LOCATION THRU 2000-EXIT
+000680         UNTIL WS-MASTER-EOF.
+000690     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+000700     STOP RUN.
+000710*****************************************************************
+000720*    1000-INITIALIZE                                            *
+000730*****************************************************************
+000740 1000-INITIALIZE.
+000750     OPEN INPUT  AMS-VENDOR-MASTER.
+000000     IF NOT WS-MASTER-OK
+000000         DISPLAY 'AMSV160 - OPEN FAILED, AMS-VENDOR-MASTER '
+000000             WS-MASTER-STATUS
+000000         MOVE 16 TO RETURN-CODE
+000000         PERFORM 8000-TERMINATE THRU 8000-EXIT
+000000         STOP RUN
+000000     END-IF.
+000760     OPEN OUTPUT AMSV160-EXTRACT.
+000000     IF NOT WS-EXTRACT-OK
+000000         DISPLAY 'AMSV160 - OPEN FAILED, AMSV160-EXTRACT '
+000000             WS-EXTRACT-STATUS
+000000         MOVE 16 TO RETURN-CODE
+000000         PERFORM 8000-TERMINATE THRU 8000-EXIT
+000000         STOP RUN
+000000     END-IF.
+000770     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+000780 1000-EXIT.
+000790     EXIT.
+000800*****************************************************************
+000810*    1100-READ-MASTER                                           *
+000820*****************************************************************
+000830 1100-READ-MASTER.
+000840     READ AMS-VENDOR-MASTER NEXT RECORD
+000850         AT END
+000860             SET WS-MASTER-EOF TO TRUE
+000870     END-READ.
+000880 1100-EXIT.
+000890     EXIT.
+000900*****************************************************************
+000910*    2000-PROCESS-ONE-LOCATION                                  *
+000920*****************************************************************
+000930 2000-PROCESS-ONE-LOCATION.
+000940     ADD 1 TO WS-LOCATIONS-READ.
+000950     IF LOCATION-IS-ACTIVE
+000960         PERFORM 2100-WRITE-EXTRACT THRU 2100-EXIT
+000970     END-IF.
+000980     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+000990 2000-EXIT.
+001000     EXIT.
+001010*****************************************************************
+001020*    2100-WRITE-EXTRACT                                         *
+001030*****************************************************************
+001040 2100-WRITE-EXTRACT.
+001050     MOVE BRAND OF AMS-VENDOR TO GEX-BRAND.
+001060     MOVE LOCATION-NUMBER OF AMS-VENDOR TO GEX-LOCATION-NUMBER.
+001070     MOVE ADDRESS-1 TO GEX-ADDRESS-1.
+001080     MOVE ADDRESS-2 TO GEX-ADDRESS-2.
+001090     MOVE ADDRESS-3 TO GEX-ADDRESS-3.
+001100     MOVE POSTCODE OF AMS-VENDOR TO GEX-POSTCODE.
+001110     MOVE STATE OF AMS-VENDOR TO GEX-STATE.
+001120     WRITE GEOCODE-EXTRACT-RECORD.
+001130     ADD 1 TO WS-LOCATIONS-EXTRACTED.
+001140 2100-EXIT.
+001150     EXIT.
+001160*****************************************************************
+001170*    8000-TERMINATE                                             *
+001180*****************************************************************
+001190 8000-TERMINATE.
+001200     CLOSE AMS-VENDOR-MASTER
+001210           AMSV160-EXTRACT.
+001220     DISPLAY 'AMSV160 - LOCATIONS READ      : ' WS-LOCATIONS-READ.
+001230     DISPLAY 'AMSV160 - LOCATIONS EXTRACTED  : '
+001240         WS-LOCATIONS-EXTRACTED.
+001250 8000-EXIT.
+001260     EXIT.
