@@ -0,0 +1,194 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   PROGRAM-ID  :  AMSV100                                      *
+000040*   DESCRIPTION :  NATIONAL STATE / POSTCODE CROSS-EDIT FOR THE  *
+000050*                  AMS-VENDOR FILE.  EVERY RECORD IS CHECKED     *
+000060*                  AGAINST THE FULL AMSVSTPC POSTCODE-RANGE      *
+000070*                  TABLE, NOT JUST THE NSW AND TAS 88-LEVELS     *
+000080*                  CARRIED IN THE VENDOR COPYBOOK.  RECORDS      *
+000090*                  WHOSE STATE AND POSTCODE DISAGREE ARE         *
+000100*                  WRITTEN TO THE REJECT FILE AND LISTED ON      *
+000110*                  THE EXCEPTION REPORT; THEY DO NOT PASS.       *
+000120*                                                               *
+000130*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000140*   INSTALLATION:  AMS DISTRIBUTION SYSTEMS                     *
+000150*   DATE-WRITTEN:  08/09/2026                                   *
+000160*---------------------------------------------------------------*
+000170*   MODIFICATION HISTORY                                        *
+000180*---------------------------------------------------------------*
+000190*   DATE       INIT  DESCRIPTION                                *
+000200*   ---------- ----  ---------------------------------------    *
+000210*   08/09/2026 DK    ORIGINAL PROGRAM.                          *
+000220*****************************************************************
+000230 IDENTIFICATION DIVISION.
+000240 PROGRAM-ID.     AMSV100.
+000250 AUTHOR.         D. KOWALCZYK.
+000260 INSTALLATION.   AMS DISTRIBUTION SYSTEMS.
+000270 DATE-WRITTEN.   08/09/2026.
+000280 DATE-COMPILED.  08/09/2026.
+000290 ENVIRONMENT DIVISION.
+000300 CONFIGURATION SECTION.
+000310 SOURCE-COMPUTER. IBM-370.
+000320 OBJECT-COMPUTER. IBM-370.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT AMS-VENDOR-FILE ASSIGN TO AMSVEND
+000360         ORGANIZATION IS SEQUENTIAL
+000370         FILE STATUS IS WS-VENDOR-STATUS.
+000380     SELECT AMSV100-REJECT ASSIGN TO AMV1REJ
+000390         ORGANIZATION IS SEQUENTIAL
+000400         FILE STATUS IS WS-REJECT-STATUS.
+000410     SELECT AMSV100-REPORT ASSIGN TO AMV1RPT
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS WS-REPORT-STATUS.
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  AMS-VENDOR-FILE
+000470     RECORDING MODE IS F.
+000480 COPY Vendor.
+000490 FD  AMSV100-REJECT
+000500     RECORDING MODE IS F.
+000510 01  AMSV100-REJECT-REC.
+000520     05  AMV1R-VENDOR-DATA       PIC X(177).
+000530     05  AMV1R-REASON-CODE       PIC X(04).
+000540 FD  AMSV100-REPORT
+000550     RECORDING MODE IS F.
+000560 01  AMSV100-REPORT-LINE         PIC X(132).
+000570 WORKING-STORAGE SECTION.
+000580 01  WS-VENDOR-STATUS            PIC XX.
+000590     88  WS-VENDOR-OK            VALUE '00'.
+000600     88  WS-VENDOR-EOF           VALUE '10'.
+000610 01  WS-REJECT-STATUS            PIC XX.
+000620 01  WS-REPORT-STATUS            PIC XX.
+000630 01  WS-SWITCHES.
+000640     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000650         88  WS-EOF              VALUE 'Y'.
+000660     05  WS-EDIT-SWITCH          PIC X(01).
+000670         88  WS-EDIT-OK          VALUE 'Y'.
+000680         88  WS-EDIT-NOT-OK      VALUE 'N'.
+000690 01  WS-COUNTERS.
+000700     05  WS-RECORDS-READ         PIC 9(07) COMP VALUE ZERO.
+000710     05  WS-RECORDS-REJECTED     PIC 9(07) COMP VALUE ZERO.
+000720 COPY AMSVSTPC.
+000730 01  WS-REPORT-HEADING-1.
+000740     05  FILLER                  PIC X(30)
+000750             VALUE 'AMSV100 - STATE/POSTCODE EDIT'.
+000760     05  FILLER                  PIC X(102) VALUE SPACES.
+000770 01  WS-REPORT-DETAIL-LINE.
+000780     05  FILLER                  PIC X(03) VALUE SPACES.
+000790     05  RD-BRAND                PIC X(03).
+000800     05  FILLER                  PIC X(02) VALUE SPACES.
+000810     05  RD-LOCATION-NUMBER      PIC 9(04).
+000820     05  FILLER                  PIC X(02) VALUE SPACES.
+000830     05  RD-STATE                PIC X(03).
+000840     05  FILLER                  PIC X(02) VALUE SPACES.
+000850     05  RD-POSTCODE             PIC 9(04).
+000860     05  FILLER                  PIC X(02) VALUE SPACES.
+000870     05  RD-MESSAGE              PIC X(40).
+000880     05  FILLER                  PIC X(67) VALUE SPACES.
+000890 01  WS-REPORT-TOTAL-LINE.
+000900     05  FILLER                  PIC X(20)
+000910             VALUE 'RECORDS READ      : '.
+000920     05  RT-RECORDS-READ         PIC ZZZ,ZZ9.
+000930     05  FILLER                  PIC X(104) VALUE SPACES.
+000940 01  WS-REPORT-TOTAL-LINE-2.
+000950     05  FILLER                  PIC X(20)
+000960             VALUE 'RECORDS REJECTED  : '.
+000970     05  RT-RECORDS-REJECTED     PIC ZZZ,ZZ9.
+000980     05  FILLER                  PIC X(104) VALUE SPACES.
+000990 PROCEDURE DIVISION.
+001000*****************************************************************
+001010*    0000-MAINLINE                                              *
+001020*****************************************************************
+001030 0000-MAINLINE.
+001040     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001050     PERFORM 2000-EDIT-ONE-RECORD THRU 2000-EXIT
+001060         UNTIL WS-EOF.
+001070     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001080     STOP RUN.
+001090*****************************************************************
+001100*    1000-INITIALIZE                                            *
+001110*****************************************************************
+001120 1000-INITIALIZE.
+001130     OPEN INPUT  AMS-VENDOR-FILE.
+001140     IF NOT WS-VENDOR-OK
+001150         DISPLAY 'AMSV100 - OPEN FAILED, AMS-VENDOR-FILE '
+001160             WS-VENDOR-STATUS
+001170         GO TO 1000-EXIT
+001180     END-IF.
+001190     OPEN OUTPUT AMSV100-REJECT.
+001200     OPEN OUTPUT AMSV100-REPORT.
+001210     WRITE AMSV100-REPORT-LINE FROM WS-REPORT-HEADING-1.
+001220     PERFORM 1100-READ-VENDOR THRU 1100-EXIT.
+001230 1000-EXIT.
+001240     EXIT.
+001250*****************************************************************
+001260*    1100-READ-VENDOR                                           *
+001270*****************************************************************
+001280 1100-READ-VENDOR.
+001290     READ AMS-VENDOR-FILE
+001300         AT END
+001310             SET WS-EOF TO TRUE
+001320     END-READ.
+001330 1100-EXIT.
+001340     EXIT.
+001350*****************************************************************
+001360*    2000-EDIT-ONE-RECORD                                       *
+001370*****************************************************************
+001380 2000-EDIT-ONE-RECORD.
+001390     ADD 1 TO WS-RECORDS-READ.
+001400     PERFORM 2100-VALIDATE-STATE-POSTCODE THRU 2100-EXIT.
+001410     IF WS-EDIT-NOT-OK
+001420         PERFORM 2200-WRITE-REJECT THRU 2200-EXIT
+001430     END-IF.
+001440     PERFORM 1100-READ-VENDOR THRU 1100-EXIT.
+001450 2000-EXIT.
+001460     EXIT.
+001470*****************************************************************
+001480*    2100-VALIDATE-STATE-POSTCODE                                *
+001490*****************************************************************
+001500 2100-VALIDATE-STATE-POSTCODE.
+001510     SET WS-EDIT-NOT-OK TO TRUE.
+001520     SET AMSVSTPC-IDX TO 1.
+001530     SEARCH AMSVSTPC-ENTRY
+001540         AT END
+001550             SET WS-EDIT-NOT-OK TO TRUE
+001560         WHEN STATE OF AMS-VENDOR = SPT-STATE (AMSVSTPC-IDX)
+001570          AND POSTCODE OF AMS-VENDOR
+001580                 NOT LESS THAN SPT-LOW-POSTCODE (AMSVSTPC-IDX)
+001590          AND POSTCODE OF AMS-VENDOR
+001600                 NOT GREATER THAN SPT-HIGH-POSTCODE (AMSVSTPC-IDX)
+001610             SET WS-EDIT-OK TO TRUE
+001620     END-SEARCH.
+001630 2100-EXIT.
+001640     EXIT.
+001650*****************************************************************
+001660*    2200-WRITE-REJECT                                          *
+001670*****************************************************************
+001680 2200-WRITE-REJECT.
+001690     ADD 1 TO WS-RECORDS-REJECTED.
+001700     MOVE AMS-VENDOR TO AMV1R-VENDOR-DATA.
+001710     MOVE 'STPC' TO AMV1R-REASON-CODE.
+001720     WRITE AMSV100-REJECT-REC.
+001730     MOVE SPACES TO WS-REPORT-DETAIL-LINE.
+001740     MOVE BRAND OF AMS-VENDOR TO RD-BRAND.
+001750     MOVE LOCATION-NUMBER OF AMS-VENDOR TO RD-LOCATION-NUMBER.
+001760     MOVE STATE OF AMS-VENDOR TO RD-STATE.
+001770     MOVE POSTCODE OF AMS-VENDOR TO RD-POSTCODE.
+001780     MOVE 'STATE DOES NOT AGREE WITH POSTCODE' TO RD-MESSAGE.
+001790     WRITE AMSV100-REPORT-LINE FROM WS-REPORT-DETAIL-LINE.
+001800 2200-EXIT.
+001810     EXIT.
+001820*****************************************************************
+001830*    8000-TERMINATE                                             *
+001840*****************************************************************
+001850 8000-TERMINATE.
+001860     MOVE WS-RECORDS-READ TO RT-RECORDS-READ.
+001870     WRITE AMSV100-REPORT-LINE FROM WS-REPORT-TOTAL-LINE.
+001880     MOVE WS-RECORDS-REJECTED TO RT-RECORDS-REJECTED.
+001890     WRITE AMSV100-REPORT-LINE FROM WS-REPORT-TOTAL-LINE-2.
+001900     CLOSE AMS-VENDOR-FILE
+001910           AMSV100-REJECT
+001920           AMSV100-REPORT.
+001930 8000-EXIT.
+001940     EXIT.
