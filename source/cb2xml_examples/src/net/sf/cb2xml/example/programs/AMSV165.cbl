@@ -0,0 +1,224 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   PROGRAM-ID  :  AMSV165                                      *
+000040*   DESCRIPTION :  NIGHTLY GEOCODE APPLY.  READS THE RESPONSE    *
+000050*                  FILE RETURNED BY THE EXTERNAL POSTAL          *
+000060*                  VALIDATION SERVICE (SEE AMSVGEOR, AND THE     *
+000070*                  EXTRACT PROGRAM AMSV160 THAT ORIGINATED THE   *
+000080*                  REQUEST) AND UPDATES ADDRESS-1/2/3 ON THE     *
+000090*                  AMS-VENDOR-MASTER WITH THE STANDARDIZED       *
+000100*                  ADDRESS FOR EVERY LOCATION THE SERVICE COULD  *
+000110*                  RESOLVE.  A LOCATION THE SERVICE COULD NOT    *
+000120*                  RESOLVE IS LEFT UNCHANGED AND FLAGGED TO THE   *
+000130*                  UNRESOLVED-ADDRESS REPORT FOR MANUAL REVIEW.   *
+000140*                  EVERY ADDRESS THAT IS UPDATED IS LOGGED TO     *
+000150*                  VENDOR-CHANGE-HISTORY VIA AMSV120, THE SAME    *
+000160*                  AS AN ONLINE OR BATCH MAINTENANCE CHANGE.      *
+000170*                                                               *
+000180*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000190*   INSTALLATION:  AMS DISTRIBUTION SYSTEMS                     *
+000200*   DATE-WRITTEN:  08/09/2026                                   *
+000210*---------------------------------------------------------------*
+000220*   MODIFICATION HISTORY                                        *
+000230*---------------------------------------------------------------*
+000240*   DATE       INIT  DESCRIPTION                                *
+000250*   ---------- ----  ---------------------------------------    *
+000260*   08/09/2026 DK    ORIGINAL PROGRAM.                          *
+000270*****************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID.     AMSV165.
+000300 AUTHOR.         D. KOWALCZYK.
+000310 INSTALLATION.   AMS DISTRIBUTION SYSTEMS.
+000320 DATE-WRITTEN.   08/09/2026.
+000330 DATE-COMPILED.  08/09/2026.
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-370.
+000370 OBJECT-COMPUTER. IBM-370.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT AMSV165-RESPONSE ASSIGN TO AMV6RSP
+000410         ORGANIZATION IS SEQUENTIAL
+000420         FILE STATUS IS WS-RESPONSE-STATUS.
+000430     SELECT AMS-VENDOR-MASTER ASSIGN TO AMSVMST
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS DYNAMIC
+000460         RECORD KEY IS AMS-VENDOR-KEY
+000470         FILE STATUS IS WS-MASTER-STATUS.
+000480     SELECT AMSV165-UNRESOLVED ASSIGN TO AMV6UNR
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS WS-UNRESOLVED-STATUS.
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  AMSV165-RESPONSE
+000540     RECORDING MODE IS F.
+000550 COPY AMSVGEOR.
+000560 FD  AMS-VENDOR-MASTER
+000570     RECORDING MODE IS F.
+000580 COPY Vendor.
+000590 FD  AMSV165-UNRESOLVED
+000600     RECORDING MODE IS F.
+000610 01  AMSV165-UNRESOLVED-LINE     PIC X(132).
+000620 WORKING-STORAGE SECTION.
+000630 01  WS-RESPONSE-STATUS          PIC XX.
+000000     88  WS-RESPONSE-OK          VALUE '00'.
+000640 01  WS-MASTER-STATUS            PIC XX.
+000000     88  WS-MASTER-OK            VALUE '00'.
+000650 01  WS-UNRESOLVED-STATUS        PIC XX.
+000000     88  WS-UNRESOLVED-OK        VALUE '00'.
+000660 01  WS-SWITCHES.
+000670     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000680         88  WS-EOF              VALUE 'Y'.
+000690 01  WS-BEFORE-IMAGE             PIC X(177).
+000700 01  WS-COUNTERS.
+000710     05  WS-RESPONSES-READ       PIC 9(07) COMP VALUE ZERO.
+000720     05  WS-ADDRESSES-UPDATED    PIC 9(07) COMP VALUE ZERO.
+000730     05  WS-ADDRESSES-UNRESOLVED PIC 9(07) COMP VALUE ZERO.
+000740 01  AMSV120-PARMS.
+000750     05  AMSV120-FUNCTION        PIC X(05).
+000760     05  AMSV120-CHANGE-TYPE     PIC X(01).
+000770     05  AMSV120-CHANGED-BY      PIC X(08).
+000780     05  AMSV120-BEFORE-VENDOR   PIC X(177).
+000790     05  AMSV120-AFTER-VENDOR    PIC X(177).
+000800     05  AMSV120-RETURN-CODE     PIC 9(02).
+000810 01  WS-UNRESOLVED-HEADING-1.
+000820     05  FILLER                  PIC X(37)
+000830             VALUE 'AMSV165 - UNRESOLVED ADDRESSES RPT'.
+000840     05  FILLER                  PIC X(95) VALUE SPACES.
+000850 01  WS-UNRESOLVED-DETAIL-LINE.
+000860     05  FILLER                  PIC X(03) VALUE SPACES.
+000870     05  UD-BRAND                PIC X(03).
+000880     05  FILLER                  PIC X(02) VALUE SPACES.
+000890     05  UD-LOCATION-NUMBER      PIC 9(04).
+000900     05  FILLER                  PIC X(02) VALUE SPACES.
+000910     05  UD-REASON-CODE          PIC X(20).
+000920     05  FILLER                  PIC X(98) VALUE SPACES.
+000930 PROCEDURE DIVISION.
+000940*****************************************************************
+000950*    0000-MAINLINE                                              *
+000960*****************************************************************
+000970 0000-MAINLINE.
+000980     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000990     PERFORM 2000-PROCESS-ONE-RESPONSE THRU 2000-EXIT
+001000         UNTIL WS-EOF.
+001010     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001020     STOP RUN.
+001030*****************************************************************
+001040*    1000-INITIALIZE                                            *
+001050*****************************************************************
+001060 1000-INITIALIZE.
+001070     OPEN INPUT  AMSV165-RESPONSE.
+000000     IF NOT WS-RESPONSE-OK
+000000         DISPLAY 'AMSV165 - OPEN FAILED, AMSV165-RESPONSE '
+000000             WS-RESPONSE-STATUS
+000000         MOVE 16 TO RETURN-CODE
+000000         PERFORM 8000-TERMINATE THRU 8000-EXIT
+000000         STOP RUN
+000000     END-IF.
+001080     OPEN I-O    AMS-VENDOR-MASTER.
+000000     IF NOT WS-MASTER-OK
+000000         DISPLAY 'AMSV165 - OPEN FAILED, AMS-VENDOR-MASTER '
+000000             WS-MASTER-STATUS
+000000         MOVE 16 TO RETURN-CODE
+000000         PERFORM 8000-TERMINATE THRU 8000-EXIT
+000000         STOP RUN
+000000     END-IF.
+001090     OPEN OUTPUT AMSV165-UNRESOLVED.
+000000     IF NOT WS-UNRESOLVED-OK
+000000         DISPLAY 'AMSV165 - OPEN FAILED, AMSV165-UNRESOLVED '
+000000             WS-UNRESOLVED-STATUS
+000000         MOVE 16 TO RETURN-CODE
+000000         PERFORM 8000-TERMINATE THRU 8000-EXIT
+000000         STOP RUN
+000000     END-IF.
+001100     WRITE AMSV165-UNRESOLVED-LINE FROM WS-UNRESOLVED-HEADING-1.
+001110     MOVE 'OPEN' TO AMSV120-FUNCTION.
+001120     CALL 'AMSV120' USING AMSV120-PARMS.
+001130     PERFORM 1100-READ-RESPONSE THRU 1100-EXIT.
+001140 1000-EXIT.
+001150     EXIT.
+001160*****************************************************************
+001170*    1100-READ-RESPONSE                                         *
+001180*****************************************************************
+001190 1100-READ-RESPONSE.
+001200     READ AMSV165-RESPONSE
+001210         AT END
+001220             SET WS-EOF TO TRUE
+001230     END-READ.
+001240 1100-EXIT.
+001250     EXIT.
+001260*****************************************************************
+001270*    2000-PROCESS-ONE-RESPONSE                                  *
+001280*****************************************************************
+001290 2000-PROCESS-ONE-RESPONSE.
+001300     ADD 1 TO WS-RESPONSES-READ.
+001310     IF GER-RESOLVED
+001320         PERFORM 2100-APPLY-STANDARDIZED-ADDRESS THRU 2100-EXIT
+001330     ELSE
+001340         PERFORM 2200-WRITE-UNRESOLVED THRU 2200-EXIT
+001350     END-IF.
+001360     PERFORM 1100-READ-RESPONSE THRU 1100-EXIT.
+001370 2000-EXIT.
+001380     EXIT.
+001390*****************************************************************
+001400*    2100-APPLY-STANDARDIZED-ADDRESS                            *
+001410*****************************************************************
+001420 2100-APPLY-STANDARDIZED-ADDRESS.
+001430     MOVE GER-BRAND TO AMS-VENDOR-KEY(1:3).
+001440     MOVE GER-LOCATION-NUMBER TO AMS-VENDOR-KEY(4:4).
+001450     READ AMS-VENDOR-MASTER
+001460         INVALID KEY
+001470             MOVE 'LOCATION NOT ON MASTER' TO GER-REASON-CODE
+001480             PERFORM 2200-WRITE-UNRESOLVED THRU 2200-EXIT
+001490             GO TO 2100-EXIT
+001500     END-READ.
+001510     MOVE AMS-VENDOR TO WS-BEFORE-IMAGE.
+001520     MOVE GER-STD-ADDRESS-1 TO ADDRESS-1 OF AMS-VENDOR.
+001530     MOVE GER-STD-ADDRESS-2 TO ADDRESS-2 OF AMS-VENDOR.
+001540     MOVE GER-STD-ADDRESS-3 TO ADDRESS-3 OF AMS-VENDOR.
+001550     REWRITE AMS-VENDOR
+001560         INVALID KEY
+001570             MOVE 'REWRITE FAILED' TO GER-REASON-CODE
+001580             PERFORM 2200-WRITE-UNRESOLVED THRU 2200-EXIT
+001590             GO TO 2100-EXIT
+001600     END-REWRITE.
+001610     MOVE 'WRITE' TO AMSV120-FUNCTION.
+001620     MOVE 'U' TO AMSV120-CHANGE-TYPE.
+001630     MOVE 'AMSV165' TO AMSV120-CHANGED-BY.
+001640     MOVE WS-BEFORE-IMAGE TO AMSV120-BEFORE-VENDOR.
+001650     MOVE AMS-VENDOR TO AMSV120-AFTER-VENDOR.
+001660     CALL 'AMSV120' USING AMSV120-PARMS.
+001670     ADD 1 TO WS-ADDRESSES-UPDATED.
+001680 2100-EXIT.
+001690     EXIT.
+001700*****************************************************************
+001710*    2200-WRITE-UNRESOLVED                                      *
+001720*****************************************************************
+001730 2200-WRITE-UNRESOLVED.
+001740     ADD 1 TO WS-ADDRESSES-UNRESOLVED.
+001750     MOVE SPACES TO WS-UNRESOLVED-DETAIL-LINE.
+001760     MOVE GER-BRAND TO UD-BRAND.
+001770     MOVE GER-LOCATION-NUMBER TO UD-LOCATION-NUMBER.
+001780     MOVE GER-REASON-CODE TO UD-REASON-CODE.
+001790     WRITE AMSV165-UNRESOLVED-LINE FROM WS-UNRESOLVED-DETAIL-LINE.
+001800 2200-EXIT.
+001810     EXIT.
+001820*****************************************************************
+001830*    8000-TERMINATE                                             *
+001840*****************************************************************
+001850 8000-TERMINATE.
+001860     MOVE 'CLOSE' TO AMSV120-FUNCTION.
+001870     CALL 'AMSV120' USING AMSV120-PARMS.
+001880     CLOSE AMSV165-RESPONSE
+001890           AMS-VENDOR-MASTER
+001900           AMSV165-UNRESOLVED.
+001910     DISPLAY 'AMSV165 - RESPONSES READ      : ' WS-RESPONSES-READ.
+001920     DISPLAY 'AMSV165 - ADDRESSES UPDATED    : '
+001930         WS-ADDRESSES-UPDATED.
+001940     DISPLAY 'AMSV165 - ADDRESSES UNRESOLVED : '
+001950         WS-ADDRESSES-UNRESOLVED.
+001960     IF WS-ADDRESSES-UNRESOLVED > 0
+001970         MOVE 4 TO RETURN-CODE
+001980     END-IF.
+001990 8000-EXIT.
+002000     EXIT.
