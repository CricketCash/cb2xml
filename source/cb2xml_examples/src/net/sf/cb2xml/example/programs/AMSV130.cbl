@@ -0,0 +1,422 @@
+000010*****************************************************************
+000020*                                                               *
+000030*   PROGRAM-ID  :  AMSV130                                      *
+000040*   DESCRIPTION :  MONTHLY LOCATION-ACTIVE DEACTIVATION AND      *
+000050*                  REACTIVATION REPORT.  MATCHES THE CURRENT     *
+000060*                  AMS-VENDOR-MASTER AGAINST A SNAPSHOT OF        *
+000070*                  LOCATION-ACTIVE VALUES TAKEN AT THE END OF     *
+000080*                  THE PRIOR RUN.  ANY LOCATION WHOSE VALUE HAS   *
+000090*                  CHANGED IS LISTED, SPLIT INTO A "NEWLY         *
+000100*                  DEACTIVATED" SECTION AND A "REACTIVATED"       *
+000110*                  SECTION, EACH BROKEN OUT BY BRAND.  THE        *
+000120*                  SNAPSHOT IS THEN REWRITTEN FROM THE CURRENT    *
+000130*                  MASTER SO THE NEXT RUN COMPARES AGAINST        *
+000140*                  TODAY'S VALUES.                               *
+000150*                                                               *
+000160*                  BOTH THE MASTER (READ IN KEY SEQUENCE) AND     *
+000170*                  THE OLD SNAPSHOT ARE IN BRAND / LOCATION-      *
+000180*                  NUMBER SEQUENCE, SO A STANDARD BALANCED-LINE   *
+000190*                  MATCH/MERGE IS USED - NO SORT IS NEEDED.       *
+000200*                                                               *
+000210*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000220*   INSTALLATION:  AMS DISTRIBUTION SYSTEMS                     *
+000230*   DATE-WRITTEN:  08/09/2026                                   *
+000240*---------------------------------------------------------------*
+000250*   MODIFICATION HISTORY                                        *
+000260*---------------------------------------------------------------*
+000270*   DATE       INIT  DESCRIPTION                                *
+000280*   ---------- ----  ---------------------------------------    *
+000290*   08/09/2026 DK    ORIGINAL PROGRAM.                          *
+000300*****************************************************************
+000310 IDENTIFICATION DIVISION.
+000320 PROGRAM-ID.     AMSV130.
+000330 AUTHOR.         D. KOWALCZYK.
+000340 INSTALLATION.   AMS DISTRIBUTION SYSTEMS.
+000350 DATE-WRITTEN.   08/09/2026.
+000360 DATE-COMPILED.  08/09/2026.
+000370 ENVIRONMENT DIVISION.
+000380 CONFIGURATION SECTION.
+000390 SOURCE-COMPUTER. IBM-370.
+000400 OBJECT-COMPUTER. IBM-370.
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT AMS-VENDOR-MASTER ASSIGN TO AMSVMST
+000440         ORGANIZATION IS INDEXED
+000450         ACCESS MODE IS SEQUENTIAL
+000460         RECORD KEY IS AMS-VENDOR-KEY
+000470         FILE STATUS IS WS-MASTER-STATUS.
+000480     SELECT VENDOR-SNAPSHOT-OLD ASSIGN TO AMSVSNO
+000490         ORGANIZATION IS SEQUENTIAL
+000500         FILE STATUS IS WS-SNAP-OLD-STATUS.
+000510     SELECT VENDOR-SNAPSHOT-NEW ASSIGN TO AMSVSNN
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WS-SNAP-NEW-STATUS.
+000540     SELECT AMSV130-DEACT-WORK ASSIGN TO AMV3DWK
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS WS-DEACT-STATUS.
+000570     SELECT AMSV130-REACT-WORK ASSIGN TO AMV3RWK
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS WS-REACT-STATUS.
+000600     SELECT AMSV130-REPORT ASSIGN TO AMV3RPT
+000610         ORGANIZATION IS SEQUENTIAL
+000620         FILE STATUS IS WS-REPORT-STATUS.
+000630 DATA DIVISION.
+000640 FILE SECTION.
+000650 FD  AMS-VENDOR-MASTER
+000660     RECORDING MODE IS F.
+000670 COPY Vendor.
+000680 FD  VENDOR-SNAPSHOT-OLD
+000690     RECORDING MODE IS F.
+000700 COPY AMSVSNAP REPLACING
+000710     ==VENDOR-ACTIVE-SNAPSHOT== BY ==VENDOR-SNAPSHOT-OLD-REC==
+000720     ==VAS-KEY==                BY ==VSO-KEY==
+000730     ==VAS-BRAND==              BY ==VSO-BRAND==
+000740     ==VAS-LOCATION-NUMBER==    BY ==VSO-LOCATION-NUMBER==
+000750     ==VAS-LOCATION-ACTIVE==    BY ==VSO-LOCATION-ACTIVE==
+000760     ==VAS-AS-OF-DATE==         BY ==VSO-AS-OF-DATE==.
+000770 FD  VENDOR-SNAPSHOT-NEW
+000780     RECORDING MODE IS F.
+000790 COPY AMSVSNAP REPLACING
+000800     ==VENDOR-ACTIVE-SNAPSHOT== BY ==VENDOR-SNAPSHOT-NEW-REC==
+000810     ==VAS-KEY==                BY ==VSN-KEY==
+000820     ==VAS-BRAND==              BY ==VSN-BRAND==
+000830     ==VAS-LOCATION-NUMBER==    BY ==VSN-LOCATION-NUMBER==
+000840     ==VAS-LOCATION-ACTIVE==    BY ==VSN-LOCATION-ACTIVE==
+000850     ==VAS-AS-OF-DATE==         BY ==VSN-AS-OF-DATE==.
+000860 FD  AMSV130-DEACT-WORK
+000870     RECORDING MODE IS F.
+000880 01  AMSV130-DEACT-REC.
+000890     05  DWK-BRAND               PIC X(03).
+000900     05  DWK-LOCATION-NUMBER     PIC 9(04).
+000910     05  DWK-LOCATION-NAME       PIC X(35).
+000920 FD  AMSV130-REACT-WORK
+000930     RECORDING MODE IS F.
+000940 01  AMSV130-REACT-REC.
+000950     05  RWK-BRAND               PIC X(03).
+000960     05  RWK-LOCATION-NUMBER     PIC 9(04).
+000970     05  RWK-LOCATION-NAME       PIC X(35).
+000980 FD  AMSV130-REPORT
+000990     RECORDING MODE IS F.
+001000 01  AMSV130-REPORT-LINE         PIC X(132).
+001010 WORKING-STORAGE SECTION.
+001020 01  WS-MASTER-STATUS            PIC XX.
+001030     88  WS-MASTER-OK            VALUE '00'.
+001040 01  WS-SNAP-OLD-STATUS          PIC XX.
+001050     88  WS-SNAP-OLD-OK          VALUE '00'.
+001060 01  WS-SNAP-NEW-STATUS          PIC XX.
+001070     88  WS-SNAP-NEW-OK          VALUE '00'.
+001080 01  WS-DEACT-STATUS             PIC XX.
+001090     88  WS-DEACT-OK             VALUE '00'.
+001100 01  WS-REACT-STATUS             PIC XX.
+001110     88  WS-REACT-OK             VALUE '00'.
+001120 01  WS-REPORT-STATUS            PIC XX.
+001130     88  WS-REPORT-OK            VALUE '00'.
+001140 01  WS-SWITCHES.
+001150     05  WS-MASTER-EOF-SWITCH    PIC X(01) VALUE 'N'.
+001160         88  WS-MASTER-EOF       VALUE 'Y'.
+001170     05  WS-SNAP-EOF-SWITCH      PIC X(01) VALUE 'N'.
+001180         88  WS-SNAP-EOF         VALUE 'Y'.
+001190     05  WS-DEACT-EOF-SWITCH     PIC X(01) VALUE 'N'.
+001200         88  WS-DEACT-EOF        VALUE 'Y'.
+001210     05  WS-REACT-EOF-SWITCH     PIC X(01) VALUE 'N'.
+001220         88  WS-REACT-EOF        VALUE 'Y'.
+001230 01  WS-MASTER-KEY               PIC X(07).
+001240 01  WS-SNAP-KEY                 PIC X(07).
+001250 01  WS-CURRENT-DATE             PIC 9(08).
+001260 01  WS-PRIOR-BRAND              PIC X(03).
+001270 01  WS-COUNTERS.
+001280     05  WS-DEACTIVATED-COUNT    PIC 9(05) COMP VALUE ZERO.
+001290     05  WS-REACTIVATED-COUNT    PIC 9(05) COMP VALUE ZERO.
+001300 01  WS-REPORT-HEADING-1.
+001310     05  FILLER                  PIC X(38)
+001320             VALUE 'AMSV130 - LOCATION-ACTIVE CHANGE RPT'.
+001330     05  FILLER                  PIC X(94) VALUE SPACES.
+001340 01  WS-SECTION-HEADING.
+001350     05  FILLER                  PIC X(03) VALUE SPACES.
+001360     05  SH-TITLE                PIC X(30).
+001370     05  FILLER                  PIC X(99) VALUE SPACES.
+001380 01  WS-BRAND-BREAK-LINE.
+001390     05  FILLER                  PIC X(05) VALUE SPACES.
+001400     05  FILLER                  PIC X(07) VALUE 'BRAND: '.
+001410     05  BB-BRAND                PIC X(03).
+001420     05  FILLER                  PIC X(117) VALUE SPACES.
+001430 01  WS-REPORT-DETAIL-LINE.
+001440     05  FILLER                  PIC X(07) VALUE SPACES.
+001450     05  RD-LOCATION-NUMBER      PIC 9(04).
+001460     05  FILLER                  PIC X(02) VALUE SPACES.
+001470     05  RD-LOCATION-NAME        PIC X(35).
+001480     05  FILLER                  PIC X(84) VALUE SPACES.
+001490 01  WS-NO-CHANGES-LINE.
+001500     05  FILLER                  PIC X(05) VALUE SPACES.
+001510     05  FILLER                  PIC X(19)
+001520             VALUE 'NO CHANGES THIS RUN'.
+001530     05  FILLER                  PIC X(108) VALUE SPACES.
+001540 PROCEDURE DIVISION.
+001550*****************************************************************
+001560*    0000-MAINLINE                                              *
+001570*****************************************************************
+001580 0000-MAINLINE.
+001590     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001600     PERFORM 2000-PROCESS-ONE-KEY THRU 2000-EXIT
+001610         UNTIL WS-MASTER-KEY = HIGH-VALUES
+001620           AND WS-SNAP-KEY = HIGH-VALUES.
+001630     PERFORM 5000-PRINT-DEACTIVATIONS THRU 5000-EXIT.
+001640     PERFORM 6000-PRINT-REACTIVATIONS THRU 6000-EXIT.
+001650     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001660     STOP RUN.
+001670*****************************************************************
+001680*    1000-INITIALIZE                                            *
+001690*****************************************************************
+001700 1000-INITIALIZE.
+001710     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001720     OPEN INPUT  AMS-VENDOR-MASTER.
+001730     IF NOT WS-MASTER-OK
+001740         DISPLAY 'AMSV130 - OPEN FAILED, AMS-VENDOR-MASTER '
+001750             WS-MASTER-STATUS
+001760         MOVE 16 TO RETURN-CODE
+001770         PERFORM 8000-TERMINATE THRU 8000-EXIT
+001780         STOP RUN
+001790     END-IF.
+001800     OPEN INPUT  VENDOR-SNAPSHOT-OLD.
+001810     IF NOT WS-SNAP-OLD-OK
+001820         DISPLAY 'AMSV130 - OPEN FAILED, VENDOR-SNAPSHOT-OLD '
+001830             WS-SNAP-OLD-STATUS
+001840         MOVE 16 TO RETURN-CODE
+001850         PERFORM 8000-TERMINATE THRU 8000-EXIT
+001860         STOP RUN
+001870     END-IF.
+001880     OPEN OUTPUT VENDOR-SNAPSHOT-NEW.
+001890     IF NOT WS-SNAP-NEW-OK
+001900         DISPLAY 'AMSV130 - OPEN FAILED, VENDOR-SNAPSHOT-NEW '
+001910             WS-SNAP-NEW-STATUS
+001920         MOVE 16 TO RETURN-CODE
+001930         PERFORM 8000-TERMINATE THRU 8000-EXIT
+001940         STOP RUN
+001950     END-IF.
+001960     OPEN OUTPUT AMSV130-DEACT-WORK.
+001970     IF NOT WS-DEACT-OK
+001980         DISPLAY 'AMSV130 - OPEN FAILED, AMSV130-DEACT-WORK '
+001990             WS-DEACT-STATUS
+002000         MOVE 16 TO RETURN-CODE
+002010         PERFORM 8000-TERMINATE THRU 8000-EXIT
+002020         STOP RUN
+002030     END-IF.
+002040     OPEN OUTPUT AMSV130-REACT-WORK.
+002050     IF NOT WS-REACT-OK
+002060         DISPLAY 'AMSV130 - OPEN FAILED, AMSV130-REACT-WORK '
+002070             WS-REACT-STATUS
+002080         MOVE 16 TO RETURN-CODE
+002090         PERFORM 8000-TERMINATE THRU 8000-EXIT
+002100         STOP RUN
+002110     END-IF.
+002120     OPEN OUTPUT AMSV130-REPORT.
+002130     IF NOT WS-REPORT-OK
+002140         DISPLAY 'AMSV130 - OPEN FAILED, AMSV130-REPORT '
+002150             WS-REPORT-STATUS
+002160         MOVE 16 TO RETURN-CODE
+002170         PERFORM 8000-TERMINATE THRU 8000-EXIT
+002180         STOP RUN
+002190     END-IF.
+002200     WRITE AMSV130-REPORT-LINE FROM WS-REPORT-HEADING-1.
+002210     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+002220     PERFORM 1200-READ-OLD-SNAPSHOT THRU 1200-EXIT.
+002230 1000-EXIT.
+002240     EXIT.
+002250*****************************************************************
+002260*    1100-READ-MASTER                                           *
+002270*****************************************************************
+002280 1100-READ-MASTER.
+002290     READ AMS-VENDOR-MASTER NEXT RECORD
+002300         AT END
+002310             SET WS-MASTER-EOF TO TRUE
+002320             MOVE HIGH-VALUES TO WS-MASTER-KEY
+002330             GO TO 1100-EXIT
+002340     END-READ.
+002350     MOVE AMS-VENDOR-KEY TO WS-MASTER-KEY.
+002360 1100-EXIT.
+002370     EXIT.
+002380*****************************************************************
+002390*    1200-READ-OLD-SNAPSHOT                                     *
+002400*****************************************************************
+002410 1200-READ-OLD-SNAPSHOT.
+002420     READ VENDOR-SNAPSHOT-OLD
+002430         AT END
+002440             SET WS-SNAP-EOF TO TRUE
+002450             MOVE HIGH-VALUES TO WS-SNAP-KEY
+002460             GO TO 1200-EXIT
+002470     END-READ.
+002480     MOVE VSO-KEY TO WS-SNAP-KEY.
+002490 1200-EXIT.
+002500     EXIT.
+002510*****************************************************************
+002520*    2000-PROCESS-ONE-KEY                                       *
+002530*****************************************************************
+002540 2000-PROCESS-ONE-KEY.
+002550     EVALUATE TRUE
+002560         WHEN WS-MASTER-KEY < WS-SNAP-KEY
+002570             PERFORM 2100-WRITE-NEW-SNAPSHOT THRU 2100-EXIT
+002580             PERFORM 1100-READ-MASTER THRU 1100-EXIT
+002590         WHEN WS-SNAP-KEY < WS-MASTER-KEY
+002600             PERFORM 1200-READ-OLD-SNAPSHOT THRU 1200-EXIT
+002610         WHEN OTHER
+002620             PERFORM 2200-COMPARE-AND-CLASSIFY THRU 2200-EXIT
+002630             PERFORM 2100-WRITE-NEW-SNAPSHOT THRU 2100-EXIT
+002640             PERFORM 1100-READ-MASTER THRU 1100-EXIT
+002650             PERFORM 1200-READ-OLD-SNAPSHOT THRU 1200-EXIT
+002660     END-EVALUATE.
+002670 2000-EXIT.
+002680     EXIT.
+002690*****************************************************************
+002700*    2100-WRITE-NEW-SNAPSHOT                                    *
+002710*****************************************************************
+002720 2100-WRITE-NEW-SNAPSHOT.
+002730     MOVE BRAND OF AMS-VENDOR TO VSN-BRAND.
+002740     MOVE LOCATION-NUMBER OF AMS-VENDOR TO VSN-LOCATION-NUMBER.
+002750     MOVE LOCATION-ACTIVE OF AMS-VENDOR TO VSN-LOCATION-ACTIVE.
+002760     MOVE WS-CURRENT-DATE TO VSN-AS-OF-DATE.
+002770     WRITE VENDOR-SNAPSHOT-NEW-REC.
+002780 2100-EXIT.
+002790     EXIT.
+002800*****************************************************************
+002810*    2200-COMPARE-AND-CLASSIFY                                  *
+002820*****************************************************************
+002830 2200-COMPARE-AND-CLASSIFY.
+002840     IF VSO-LOCATION-ACTIVE = 'Y'
+002850        AND LOCATION-ACTIVE OF AMS-VENDOR = 'N'
+002860         PERFORM 2210-WRITE-DEACTIVATION THRU 2210-EXIT
+002870     ELSE
+002880         IF VSO-LOCATION-ACTIVE = 'N'
+002890            AND LOCATION-ACTIVE OF AMS-VENDOR = 'Y'
+002900             PERFORM 2220-WRITE-REACTIVATION THRU 2220-EXIT
+002910         END-IF
+002920     END-IF.
+002930 2200-EXIT.
+002940     EXIT.
+002950*****************************************************************
+002960*    2210-WRITE-DEACTIVATION                                    *
+002970*****************************************************************
+002980 2210-WRITE-DEACTIVATION.
+002990     MOVE BRAND OF AMS-VENDOR TO DWK-BRAND.
+003000     MOVE LOCATION-NUMBER OF AMS-VENDOR TO DWK-LOCATION-NUMBER.
+003010     MOVE LOCATION-NAME OF AMS-VENDOR TO DWK-LOCATION-NAME.
+003020     WRITE AMSV130-DEACT-REC.
+003030 2210-EXIT.
+003040     EXIT.
+003050*****************************************************************
+003060*    2220-WRITE-REACTIVATION                                    *
+003070*****************************************************************
+003080 2220-WRITE-REACTIVATION.
+003090     MOVE BRAND OF AMS-VENDOR TO RWK-BRAND.
+003100     MOVE LOCATION-NUMBER OF AMS-VENDOR TO RWK-LOCATION-NUMBER.
+003110     MOVE LOCATION-NAME OF AMS-VENDOR TO RWK-LOCATION-NAME.
+003120     WRITE AMSV130-REACT-REC.
+003130 2220-EXIT.
+003140     EXIT.
+003150*****************************************************************
+003160*    5000-PRINT-DEACTIVATIONS                                   *
+003170*****************************************************************
+003180 5000-PRINT-DEACTIVATIONS.
+003190     CLOSE AMSV130-DEACT-WORK.
+003200     OPEN INPUT AMSV130-DEACT-WORK.
+003210     MOVE SPACES TO WS-SECTION-HEADING.
+003220     MOVE 'NEWLY DEACTIVATED' TO SH-TITLE.
+003230     WRITE AMSV130-REPORT-LINE FROM WS-SECTION-HEADING.
+003240     MOVE LOW-VALUES TO WS-PRIOR-BRAND.
+003250     PERFORM 5100-READ-DEACT-WORK THRU 5100-EXIT.
+003260     IF WS-DEACT-EOF
+003270         WRITE AMSV130-REPORT-LINE FROM WS-NO-CHANGES-LINE
+003280     END-IF.
+003290     PERFORM 5200-PRINT-DEACT-RECORD THRU 5200-EXIT
+003300         UNTIL WS-DEACT-EOF.
+003310     CLOSE AMSV130-DEACT-WORK.
+003320 5000-EXIT.
+003330     EXIT.
+003340*****************************************************************
+003350*    5100-READ-DEACT-WORK                                       *
+003360*****************************************************************
+003370 5100-READ-DEACT-WORK.
+003380     READ AMSV130-DEACT-WORK
+003390         AT END
+003400             SET WS-DEACT-EOF TO TRUE
+003410     END-READ.
+003420 5100-EXIT.
+003430     EXIT.
+003440*****************************************************************
+003450*    5200-PRINT-DEACT-RECORD                                    *
+003460*****************************************************************
+003470 5200-PRINT-DEACT-RECORD.
+003480     ADD 1 TO WS-DEACTIVATED-COUNT.
+003490     IF DWK-BRAND NOT = WS-PRIOR-BRAND
+003500         MOVE DWK-BRAND TO WS-PRIOR-BRAND
+003510         MOVE SPACES TO WS-BRAND-BREAK-LINE
+003520         MOVE DWK-BRAND TO BB-BRAND
+003530         WRITE AMSV130-REPORT-LINE FROM WS-BRAND-BREAK-LINE
+003540     END-IF.
+003550     MOVE SPACES TO WS-REPORT-DETAIL-LINE.
+003560     MOVE DWK-LOCATION-NUMBER TO RD-LOCATION-NUMBER.
+003570     MOVE DWK-LOCATION-NAME TO RD-LOCATION-NAME.
+003580     WRITE AMSV130-REPORT-LINE FROM WS-REPORT-DETAIL-LINE.
+003590     PERFORM 5100-READ-DEACT-WORK THRU 5100-EXIT.
+003600 5200-EXIT.
+003610     EXIT.
+003620*****************************************************************
+003630*    6000-PRINT-REACTIVATIONS                                   *
+003640*****************************************************************
+003650 6000-PRINT-REACTIVATIONS.
+003660     CLOSE AMSV130-REACT-WORK.
+003670     OPEN INPUT AMSV130-REACT-WORK.
+003680     MOVE SPACES TO WS-SECTION-HEADING.
+003690     MOVE 'REACTIVATED' TO SH-TITLE.
+003700     WRITE AMSV130-REPORT-LINE FROM WS-SECTION-HEADING.
+003710     MOVE LOW-VALUES TO WS-PRIOR-BRAND.
+003720     PERFORM 6100-READ-REACT-WORK THRU 6100-EXIT.
+003730     IF WS-REACT-EOF
+003740         WRITE AMSV130-REPORT-LINE FROM WS-NO-CHANGES-LINE
+003750     END-IF.
+003760     PERFORM 6200-PRINT-REACT-RECORD THRU 6200-EXIT
+003770         UNTIL WS-REACT-EOF.
+003780     CLOSE AMSV130-REACT-WORK.
+003790 6000-EXIT.
+003800     EXIT.
+003810*****************************************************************
+003820*    6100-READ-REACT-WORK                                       *
+003830*****************************************************************
+003840 6100-READ-REACT-WORK.
+003850     READ AMSV130-REACT-WORK
+003860         AT END
+003870             SET WS-REACT-EOF TO TRUE
+003880     END-READ.
+003890 6100-EXIT.
+003900     EXIT.
+003910*****************************************************************
+003920*    6200-PRINT-REACT-RECORD                                    *
+003930*****************************************************************
+003940 6200-PRINT-REACT-RECORD.
+003950     ADD 1 TO WS-REACTIVATED-COUNT.
+003960     IF RWK-BRAND NOT = WS-PRIOR-BRAND
+003970         MOVE RWK-BRAND TO WS-PRIOR-BRAND
+003980         MOVE SPACES TO WS-BRAND-BREAK-LINE
+003990         MOVE RWK-BRAND TO BB-BRAND
+004000         WRITE AMSV130-REPORT-LINE FROM WS-BRAND-BREAK-LINE
+004010     END-IF.
+004020     MOVE SPACES TO WS-REPORT-DETAIL-LINE.
+004030     MOVE RWK-LOCATION-NUMBER TO RD-LOCATION-NUMBER.
+004040     MOVE RWK-LOCATION-NAME TO RD-LOCATION-NAME.
+004050     WRITE AMSV130-REPORT-LINE FROM WS-REPORT-DETAIL-LINE.
+004060     PERFORM 6100-READ-REACT-WORK THRU 6100-EXIT.
+004070 6200-EXIT.
+004080     EXIT.
+004090*****************************************************************
+004100*    8000-TERMINATE                                             *
+004110*****************************************************************
+004120 8000-TERMINATE.
+004130     CLOSE AMS-VENDOR-MASTER
+004140           VENDOR-SNAPSHOT-OLD
+004150           VENDOR-SNAPSHOT-NEW
+004160           AMSV130-REPORT.
+004170     DISPLAY 'AMSV130 - DEACTIVATED THIS RUN : '
+004180         WS-DEACTIVATED-COUNT.
+004190     DISPLAY 'AMSV130 - REACTIVATED THIS RUN : '
+004200         WS-REACTIVATED-COUNT.
+004210 8000-EXIT.
+004220     EXIT.
