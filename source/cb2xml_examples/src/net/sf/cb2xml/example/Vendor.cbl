@@ -1,18 +1,80 @@
-        01 Ams-Vendor.
-           03 Brand               Pic x(3).
-           03 Location-details.
-              05 Location-Number  Pic 9(4).
-              05 Location-Type    Pic XX.
-              05 Location-Name    Pic X(35).
-           03 Address-Details.
-              05 actual-address.
-                 10 Address-1     Pic X(40).
-                 10 Address-2     Pic X(40).
-                 10 Address-3     Pic X(35).
-              05 Postcode         Pic 9(4).
-                 88 NSW-Postcode value 2000 thru 2999.
-                 88 Tas-Postcode value 7000 thru 7999.
-                 10 PostCode-ch-1 Pic 9.
-              05 Empty            pic x(6).
-              05 State            Pic XXX.
-           03 Location-Active     Pic X.
\ No newline at end of file
+000010*****************************************************************
+000020*                                                               *
+000030*   COPYBOOK    :  VENDOR                                      *
+000040*   RECORD NAME :  AMS-VENDOR                                   *
+000050*   DESCRIPTION :  MASTER RECORD LAYOUT FOR THE AMS VENDOR       *
+000060*                  LOCATION FILE.  ONE OCCURRENCE PER BRAND /    *
+000070*                  LOCATION-NUMBER COMBINATION.                 *
+000080*                                                               *
+000090*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000100*   INSTALLATION:  AMS DISTRIBUTION SYSTEMS                     *
+000110*   DATE-WRITTEN:  03/14/1998                                   *
+000120*                                                               *
+000130*---------------------------------------------------------------*
+000140*   MODIFICATION HISTORY                                        *
+000150*---------------------------------------------------------------*
+000160*   DATE       INIT  DESCRIPTION                                *
+000170*   ---------- ----  ---------------------------------------    *
+000180*   03/14/1998 DK    ORIGINAL COPYBOOK.                          *
+000190*   08/09/2026 DK    ADDED 88-LEVEL POSTCODE RANGES FOR VIC,     *
+000200*                    QLD, SA, WA, NT AND ACT UNDER POSTCODE SO   *
+000210*                    ALL EIGHT JURISDICTIONS HAVE A CONDITION-   *
+000220*                    NAME, NOT JUST NSW AND TAS.  TIGHTENED THE  *
+000230*                    NSW RANGE TO EXCLUDE THE ACT POSTAL         *
+000240*                    ENCLAVES.  CORRECTED POSTCODE-CH-1 TO BE A  *
+000250*                    REDEFINES OF POSTCODE RATHER THAN AN        *
+000260*                    ILLEGAL SUBORDINATE OF AN ELEMENTARY ITEM.  *
+000270*   08/09/2026 DK    REPURPOSED THE EMPTY FILLER AS CONTACT-     *
+000280*                    PHONE FOR DELIVERY SCHEDULING; EXTENDED     *
+000290*                    FROM 6 TO 10 BYTES TO HOLD A FULL           *
+000300*                    UNFORMATTED AUSTRALIAN PHONE NUMBER.        *
+000310*****************************************************************
+000320 01  AMS-VENDOR.
+000330     03  BRAND                       PIC X(03).
+000340     03  LOCATION-DETAILS.
+000350         05  LOCATION-NUMBER         PIC 9(04).
+000360         05  LOCATION-TYPE           PIC XX.
+000370         05  LOCATION-NAME           PIC X(35).
+000380     03  ADDRESS-DETAILS.
+000390         05  ACTUAL-ADDRESS.
+000400             10  ADDRESS-1           PIC X(40).
+000410             10  ADDRESS-2           PIC X(40).
+000420             10  ADDRESS-3           PIC X(35).
+000430         05  POSTCODE                PIC 9(04).
+000440*            ------------------------------------------------
+000450*            NATIONAL STATE / POSTCODE-RANGE CONDITION-NAMES.
+000460*            KEPT HERE FOR CONVENIENCE OF PROGRAMS THAT ONLY
+000470*            NEED A QUICK "IS THIS IN JURISDICTION X" TEST.
+000480*            THE AUTHORITATIVE, TABLE-DRIVEN CROSS-EDIT OF
+000490*            STATE AGAINST POSTCODE IS PERFORMED BY AMSV100.
+000500*            ------------------------------------------------
+000510             88  NSW-POSTCODE        VALUE 2000 THRU 2599
+000520                                            2619 THRU 2898
+000530                                            2921 THRU 2999.
+000540             88  ACT-POSTCODE        VALUE 2600 THRU 2618
+000550                                            2900 THRU 2920.
+000560             88  VIC-POSTCODE        VALUE 3000 THRU 3999
+000570                                            8000 THRU 8999.
+000580             88  QLD-POSTCODE        VALUE 4000 THRU 4999
+000590                                            9000 THRU 9999.
+000600             88  SA-POSTCODE         VALUE 5000 THRU 5999.
+000610             88  WA-POSTCODE         VALUE 6000 THRU 6999.
+000620             88  TAS-POSTCODE        VALUE 7000 THRU 7999.
+000630             88  NT-POSTCODE         VALUE 0800 THRU 0999.
+000640         05  POSTCODE-X REDEFINES POSTCODE.
+000650             10  POSTCODE-CH-1       PIC 9.
+000660             10  POSTCODE-CH-2-4     PIC 9(03).
+000670         05  CONTACT-PHONE           PIC X(10).
+000680         05  STATE                   PIC XXX.
+000690     03  LOCATION-ACTIVE             PIC X.
+000700         88  LOCATION-IS-ACTIVE      VALUE 'Y'.
+000710         88  LOCATION-IS-INACTIVE    VALUE 'N'.
+000720*****************************************************************
+000730*   ALTERNATE VIEW OF AMS-VENDOR EXPOSING BRAND AND LOCATION-    *
+000740*   NUMBER AS A SINGLE CONTIGUOUS FIELD.  USED AS THE INDEXED    *
+000750*   RECORD KEY BY PROGRAMS THAT NEED RANDOM ACCESS TO THE        *
+000760*   VENDOR MASTER (KEYED UPDATE, ONLINE INQUIRY/MAINTENANCE).    *
+000770*****************************************************************
+000780 01  AMS-VENDOR-ALT REDEFINES AMS-VENDOR.
+000790     03  AMS-VENDOR-KEY              PIC X(07).
+000800     03  FILLER                      PIC X(170).
