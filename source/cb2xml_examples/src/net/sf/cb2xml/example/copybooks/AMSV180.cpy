@@ -0,0 +1,35 @@
+000010*****************************************************************
+000020*   COPYBOOK    :  AMSV180                                     *
+000030*   RECORD NAME :  AMSV180-COMMAREA                             *
+000040*   DESCRIPTION :  PSEUDO-CONVERSATIONAL WORKING STORAGE FOR     *
+000050*                  AMSV180, THE ONLINE VENDOR INQUIRY/           *
+000060*                  MAINTENANCE TRANSACTION.  CARRIES THE         *
+000070*                  DIALOG STATE, THE BRAND/LOCATION-NUMBER KEY   *
+000080*                  ENTERED ON THE FIRST SCREEN, AND (FOR A       *
+000090*                  CHANGE) THE BEFORE-IMAGE READ WHEN THE        *
+000100*                  DETAIL SCREEN WAS PROMPTED, SO IT IS STILL   *
+000110*                  ON HAND FOR THE AUDIT LOG ONCE THE OPERATOR   *
+000120*                  KEYS THE NEW VALUES ON THE NEXT SCREEN.       *
+000130*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000140*   DATE-WRITTEN:  08/09/2026                                   *
+000150*---------------------------------------------------------------*
+000160*   MODIFICATION HISTORY                                        *
+000170*---------------------------------------------------------------*
+000180*   DATE       INIT  DESCRIPTION                                *
+000190*   ---------- ----  ---------------------------------------    *
+000200*   08/09/2026 DK    ORIGINAL COPYBOOK.                          *
+000210*****************************************************************
+000220 01  AMSV180-COMMAREA.
+000230     03  CA-STATE                    PIC X(01).
+000240         88  CA-AWAITING-KEY         VALUE 'K'.
+000250         88  CA-AWAITING-DETAIL      VALUE 'D'.
+000260     03  CA-FUNCTION                 PIC X(01).
+000270         88  CA-INQUIRE              VALUE 'I'.
+000280         88  CA-ADD                  VALUE 'A'.
+000290         88  CA-CHANGE               VALUE 'C'.
+000300         88  CA-DELETE               VALUE 'D'.
+000310     03  CA-KEY.
+000320         05  CA-BRAND                PIC X(03).
+000330         05  CA-LOCATION-NUMBER      PIC 9(04).
+000340     03  CA-CHANGED-BY               PIC X(08).
+000350     03  CA-BEFORE-IMAGE             PIC X(177).
