@@ -0,0 +1,34 @@
+000010*****************************************************************
+000020*   COPYBOOK    :  AMSVHIST                                     *
+000030*   RECORD NAME :  VENDOR-CHANGE-HISTORY                        *
+000040*   DESCRIPTION :  BEFORE/AFTER IMAGE OF AN AMS-VENDOR RECORD    *
+000050*                  AT THE POINT IT WAS ADDED, CHANGED OR         *
+000060*                  DELETED.  KEYED BY BRAND, LOCATION-NUMBER     *
+000070*                  AND CHANGE TIMESTAMP SO THE FULL HISTORY OF   *
+000080*                  A LOCATION CAN BE PLAYED BACK IN ORDER.       *
+000090*                  THE IMAGES ARE CARRIED AS UNFORMATTED         *
+000100*                  AMS-VENDOR-LENGTH BYTE STRINGS - A READING     *
+000110*                  PROGRAM REDEFINES THEM WITH COPY VENDOR TO     *
+000120*                  GET AT THE INDIVIDUAL FIELDS.                 *
+000130*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000140*   DATE-WRITTEN:  08/09/2026                                   *
+000150*---------------------------------------------------------------*
+000160*   MODIFICATION HISTORY                                        *
+000170*---------------------------------------------------------------*
+000180*   DATE       INIT  DESCRIPTION                                *
+000190*   ---------- ----  ---------------------------------------    *
+000200*   08/09/2026 DK    ORIGINAL COPYBOOK.                          *
+000210*****************************************************************
+000220 01  VENDOR-CHANGE-HISTORY.
+000230     03  VCH-KEY.
+000240         05  VCH-BRAND               PIC X(03).
+000250         05  VCH-LOCATION-NUMBER     PIC 9(04).
+000260         05  VCH-CHANGE-DATE         PIC 9(08).
+000270         05  VCH-CHANGE-TIME         PIC 9(08).
+000280     03  VCH-CHANGE-TYPE             PIC X(01).
+000290         88  VCH-TYPE-ADD            VALUE 'A'.
+000300         88  VCH-TYPE-UPDATE         VALUE 'U'.
+000310         88  VCH-TYPE-DELETE         VALUE 'D'.
+000320     03  VCH-CHANGED-BY              PIC X(08).
+000330     03  VCH-BEFORE-IMAGE            PIC X(177).
+000340     03  VCH-AFTER-IMAGE             PIC X(177).
