@@ -0,0 +1,25 @@
+000010*****************************************************************
+000020*   COPYBOOK    :  AMSVCHKP                                     *
+000030*   RECORD NAME :  AMSV125-CHECKPOINT-RECORD                    *
+000040*   DESCRIPTION :  HOLDS AMSV125'S PROGRESS THROUGH THE          *
+000050*                  VENDOR-MAINT-TRANS-FILE SO THE RUN CAN BE     *
+000060*                  RESTARTED WITHOUT REPROCESSING TRANSACTIONS   *
+000070*                  ALREADY APPLIED.  THE FILE HOLDS A SINGLE     *
+000080*                  RECORD, REWRITTEN (VIA OPEN OUTPUT) EVERY     *
+000090*                  CHECKPOINT INTERVAL; AN EMPTY FILE MEANS      *
+000100*                  THERE IS NOTHING TO RESTART FROM.             *
+000110*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000120*   DATE-WRITTEN:  08/09/2026                                   *
+000130*---------------------------------------------------------------*
+000140*   MODIFICATION HISTORY                                        *
+000150*---------------------------------------------------------------*
+000160*   DATE       INIT  DESCRIPTION                                *
+000170*   ---------- ----  ---------------------------------------    *
+000180*   08/09/2026 DK    ORIGINAL COPYBOOK.                          *
+000190*****************************************************************
+000200 01  AMSV125-CHECKPOINT-RECORD.
+000210     03  CKP-LAST-BRAND              PIC X(03).
+000220     03  CKP-LAST-LOCATION-NUMBER    PIC 9(04).
+000230     03  CKP-TRANS-COUNT             PIC 9(07).
+000240     03  CKP-CHECKPOINT-DATE         PIC 9(08).
+000250     03  CKP-CHECKPOINT-TIME         PIC 9(08).
