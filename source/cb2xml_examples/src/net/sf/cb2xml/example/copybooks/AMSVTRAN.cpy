@@ -0,0 +1,26 @@
+000010*****************************************************************
+000020*   COPYBOOK    :  AMSVTRAN                                     *
+000030*   RECORD NAME :  VENDOR-MAINT-TRANSACTION                     *
+000040*   DESCRIPTION :  ONE MAINTENANCE TRANSACTION AGAINST THE       *
+000050*                  AMS-VENDOR MASTER - ADD, CHANGE OR DELETE.    *
+000060*                  THE NEW/CHANGED VENDOR DATA IS CARRIED AS AN  *
+000070*                  UNFORMATTED AMS-VENDOR-LENGTH BYTE STRING;    *
+000080*                  COPY VENDOR TO UNPACK IT.  NOT USED FOR       *
+000090*                  DELETE TRANSACTIONS, WHERE ONLY THE KEY       *
+000100*                  PORTION OF VMT-VENDOR-DATA NEEDS TO BE SET.   *
+000110*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000120*   DATE-WRITTEN:  08/09/2026                                   *
+000130*---------------------------------------------------------------*
+000140*   MODIFICATION HISTORY                                        *
+000150*---------------------------------------------------------------*
+000160*   DATE       INIT  DESCRIPTION                                *
+000170*   ---------- ----  ---------------------------------------    *
+000180*   08/09/2026 DK    ORIGINAL COPYBOOK.                          *
+000190*****************************************************************
+000200 01  VENDOR-MAINT-TRANSACTION.
+000210     03  VMT-TRANS-CODE              PIC X(01).
+000220         88  VMT-ADD                 VALUE 'A'.
+000230         88  VMT-CHANGE              VALUE 'C'.
+000240         88  VMT-DELETE              VALUE 'D'.
+000250     03  VMT-CHANGED-BY              PIC X(08).
+000260     03  VMT-VENDOR-DATA             PIC X(177).
