@@ -0,0 +1,27 @@
+000010*****************************************************************
+000020*   COPYBOOK    :  AMSVGEOX                                     *
+000030*   RECORD NAME :  GEOCODE-EXTRACT-RECORD                       *
+000040*   DESCRIPTION :  ONE OUTBOUND RECORD PER ACTIVE AMS-VENDOR     *
+000050*                  LOCATION, SENT TO THE EXTERNAL POSTAL         *
+000060*                  VALIDATION SERVICE FOR ADDRESS STANDARDIZ-    *
+000070*                  ATION AND GEOCODING.  WRITTEN BY AMSV160,     *
+000080*                  ANSWERED BY THE RESPONSE FILE AMSV165 READS   *
+000090*                  (SEE AMSVGEOR) ON THE FOLLOWING CYCLE.        *
+000100*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000110*   DATE-WRITTEN:  08/09/2026                                   *
+000120*---------------------------------------------------------------*
+000130*   MODIFICATION HISTORY                                        *
+000140*---------------------------------------------------------------*
+000150*   DATE       INIT  DESCRIPTION                                *
+000160*   ---------- ----  ---------------------------------------    *
+000170*   08/09/2026 DK    ORIGINAL COPYBOOK.                          *
+000180*****************************************************************
+000190 01  GEOCODE-EXTRACT-RECORD.
+000200     03  GEX-KEY.
+000210         05  GEX-BRAND               PIC X(03).
+000220         05  GEX-LOCATION-NUMBER     PIC 9(04).
+000230     03  GEX-ADDRESS-1               PIC X(40).
+000240     03  GEX-ADDRESS-2               PIC X(40).
+000250     03  GEX-ADDRESS-3               PIC X(35).
+000260     03  GEX-POSTCODE                PIC 9(04).
+000270     03  GEX-STATE                   PIC X(03).
