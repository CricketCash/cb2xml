@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*   COPYBOOK    :  AMSVCKIN                                     *
+000030*   RECORD NAME :  CHECKPOINT-CONTROL-RECORD                    *
+000040*   DESCRIPTION :  ONE-RECORD CONTROL FILE GIVING THE NUMBER OF  *
+000050*                  TRANSACTIONS AMSV125 IS TO PROCESS BETWEEN    *
+000060*                  CHECKPOINTS.  LETS OPERATIONS TUNE THE        *
+000070*                  CHECKPOINT INTERVAL PER RUN WITHOUT A         *
+000080*                  RECOMPILE.  IF THE FILE IS MISSING OR EMPTY,  *
+000090*                  AMSV125 FALLS BACK TO ITS BUILT-IN DEFAULT.   *
+000100*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000110*   DATE-WRITTEN:  08/09/2026                                   *
+000120*---------------------------------------------------------------*
+000130*   MODIFICATION HISTORY                                        *
+000140*---------------------------------------------------------------*
+000150*   DATE       INIT  DESCRIPTION                                *
+000160*   ---------- ----  ---------------------------------------    *
+000170*   08/09/2026 DK    ORIGINAL COPYBOOK.                          *
+000180*****************************************************************
+000190 01  CHECKPOINT-CONTROL-RECORD.
+000200     03  CKI-INTERVAL                PIC 9(05).
