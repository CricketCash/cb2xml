@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020*   COPYBOOK    :  AMSVBRND                                     *
+000030*   RECORD NAME :  BRAND-MASTER-RECORD                          *
+000040*   DESCRIPTION :  ONE ENTRY PER BRAND CODE THE COMPANY          *
+000050*                  RECOGNIZES.  AMS-VENDOR RECORDS ARE NOT       *
+000060*                  ALLOWED TO CARRY A BRAND THAT IS NOT ON THIS  *
+000070*                  FILE, OR ONE THAT IS ON FILE BUT MARKED       *
+000080*                  INACTIVE.  SEQUENTIAL, IN BRAND SEQUENCE.     *
+000090*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000100*   DATE-WRITTEN:  08/09/2026                                   *
+000110*---------------------------------------------------------------*
+000120*   MODIFICATION HISTORY                                        *
+000130*---------------------------------------------------------------*
+000140*   DATE       INIT  DESCRIPTION                                *
+000150*   ---------- ----  ---------------------------------------    *
+000160*   08/09/2026 DK    ORIGINAL COPYBOOK.                          *
+000170*****************************************************************
+000180 01  BRAND-MASTER-RECORD.
+000190     03  BRM-BRAND                   PIC X(03).
+000200     03  BRM-BRAND-NAME               PIC X(30).
+000210     03  BRM-STATUS                   PIC X(01).
+000220         88  BRM-IS-ACTIVE            VALUE 'Y'.
+000230         88  BRM-IS-INACTIVE          VALUE 'N'.
