@@ -0,0 +1,35 @@
+000010*****************************************************************
+000020*   COPYBOOK    :  AMSVGEOR                                     *
+000030*   RECORD NAME :  GEOCODE-RESPONSE-RECORD                      *
+000040*   DESCRIPTION :  ONE INBOUND RECORD PER LOCATION SENT ON A     *
+000050*                  PRIOR GEOCODE-EXTRACT-RECORD (SEE AMSVGEOX),  *
+000060*                  RETURNED BY THE EXTERNAL POSTAL VALIDATION    *
+000070*                  SERVICE.  READ AND APPLIED BY AMSV165.  A     *
+000080*                  LOCATION THE SERVICE COULD NOT MATCH TO A     *
+000090*                  DELIVERABLE ADDRESS COMES BACK WITH           *
+000100*                  GER-STATUS OF 'U' (UNRESOLVED) AND BLANK      *
+000110*                  STANDARDIZED-ADDRESS / LATITUDE / LONGITUDE   *
+000120*                  FIELDS; AMSV165 FLAGS THESE RATHER THAN       *
+000130*                  APPLYING THEM.                                *
+000140*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000150*   DATE-WRITTEN:  08/09/2026                                   *
+000160*---------------------------------------------------------------*
+000170*   MODIFICATION HISTORY                                        *
+000180*---------------------------------------------------------------*
+000190*   DATE       INIT  DESCRIPTION                                *
+000200*   ---------- ----  ---------------------------------------    *
+000210*   08/09/2026 DK    ORIGINAL COPYBOOK.                          *
+000220*****************************************************************
+000230 01  GEOCODE-RESPONSE-RECORD.
+000240     03  GER-KEY.
+000250         05  GER-BRAND               PIC X(03).
+000260         05  GER-LOCATION-NUMBER     PIC 9(04).
+000270     03  GER-STATUS                  PIC X(01).
+000280         88  GER-RESOLVED            VALUE 'R'.
+000290         88  GER-UNRESOLVED          VALUE 'U'.
+000300     03  GER-REASON-CODE             PIC X(20).
+000310     03  GER-STD-ADDRESS-1           PIC X(40).
+000320     03  GER-STD-ADDRESS-2           PIC X(40).
+000330     03  GER-STD-ADDRESS-3           PIC X(35).
+000340     03  GER-LATITUDE                PIC S9(03)V9(06).
+000350     03  GER-LONGITUDE               PIC S9(03)V9(06).
