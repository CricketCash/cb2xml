@@ -0,0 +1,36 @@
+000010*****************************************************************
+000020*   COPYBOOK    :  AMSVSTPC                                     *
+000030*   DESCRIPTION :  NATIONAL STATE / POSTCODE-RANGE TABLE.        *
+000040*                  ONE ENTRY PER CONTIGUOUS POSTCODE RANGE.      *
+000050*                  A STATE WITH MORE THAN ONE POSTAL BAND (E.G.  *
+000060*                  NSW, ACT, VIC, QLD) HAS MORE THAN ONE ENTRY.  *
+000070*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000080*   DATE-WRITTEN:  08/09/2026                                   *
+000090*---------------------------------------------------------------*
+000100*   MODIFICATION HISTORY                                        *
+000110*---------------------------------------------------------------*
+000120*   DATE       INIT  DESCRIPTION                                *
+000130*   ---------- ----  ---------------------------------------    *
+000140*   08/09/2026 DK    ORIGINAL COPYBOOK, SPLIT OUT OF AMSV100 SO  *
+000150*                    OTHER PROGRAMS CAN SHARE THE SAME TABLE.    *
+000160*****************************************************************
+000170 01  AMSVSTPC-TABLE-DATA.
+000180     05  FILLER              PIC X(11) VALUE 'NSW20002599'.
+000190     05  FILLER              PIC X(11) VALUE 'NSW26192898'.
+000200     05  FILLER              PIC X(11) VALUE 'NSW29212999'.
+000210     05  FILLER              PIC X(11) VALUE 'ACT26002618'.
+000220     05  FILLER              PIC X(11) VALUE 'ACT29002920'.
+000230     05  FILLER              PIC X(11) VALUE 'VIC30003999'.
+000240     05  FILLER              PIC X(11) VALUE 'VIC80008999'.
+000250     05  FILLER              PIC X(11) VALUE 'QLD40004999'.
+000260     05  FILLER              PIC X(11) VALUE 'QLD90009999'.
+000270     05  FILLER              PIC X(11) VALUE 'SA 50005999'.
+000280     05  FILLER              PIC X(11) VALUE 'WA 60006999'.
+000290     05  FILLER              PIC X(11) VALUE 'TAS70007999'.
+000300     05  FILLER              PIC X(11) VALUE 'NT 08000999'.
+000310 01  AMSVSTPC-TABLE REDEFINES AMSVSTPC-TABLE-DATA.
+000320     05  AMSVSTPC-ENTRY OCCURS 13 TIMES
+000330                        INDEXED BY AMSVSTPC-IDX.
+000340         10  SPT-STATE           PIC X(03).
+000350         10  SPT-LOW-POSTCODE    PIC 9(04).
+000360         10  SPT-HIGH-POSTCODE   PIC 9(04).
