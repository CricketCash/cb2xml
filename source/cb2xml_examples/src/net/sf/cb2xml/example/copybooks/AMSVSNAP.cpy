@@ -0,0 +1,26 @@
+000010*****************************************************************
+000020*   COPYBOOK    :  AMSVSNAP                                     *
+000030*   RECORD NAME :  VENDOR-ACTIVE-SNAPSHOT                        *
+000040*   DESCRIPTION :  ONE ROW PER AMS-VENDOR LOCATION, CARRYING      *
+000050*                  ITS LOCATION-ACTIVE VALUE AS OF THE LAST TIME  *
+000060*                  AMSV130 RAN.  AMSV130 COMPARES THIS AGAINST    *
+000070*                  THE CURRENT MASTER TO FIND LOCATIONS THAT      *
+000080*                  CHANGED STATE SINCE THE PRIOR RUN, THEN        *
+000090*                  REWRITES THIS FILE FOR NEXT TIME.  SORTED /    *
+000100*                  KEYED BY BRAND AND LOCATION-NUMBER, SAME AS    *
+000110*                  THE MASTER.                                   *
+000120*   AUTHOR      :  D. KOWALCZYK, VENDOR MASTER MAINTENANCE       *
+000130*   DATE-WRITTEN:  08/09/2026                                   *
+000140*---------------------------------------------------------------*
+000150*   MODIFICATION HISTORY                                        *
+000160*---------------------------------------------------------------*
+000170*   DATE       INIT  DESCRIPTION                                *
+000180*   ---------- ----  ---------------------------------------    *
+000190*   08/09/2026 DK    ORIGINAL COPYBOOK.                          *
+000200*****************************************************************
+000210 01  VENDOR-ACTIVE-SNAPSHOT.
+000220     03  VAS-KEY.
+000230         05  VAS-BRAND               PIC X(03).
+000240         05  VAS-LOCATION-NUMBER     PIC 9(04).
+000250     03  VAS-LOCATION-ACTIVE         PIC X(01).
+000260     03  VAS-AS-OF-DATE              PIC 9(08).
